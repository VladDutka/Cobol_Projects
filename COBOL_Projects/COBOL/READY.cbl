@@ -6,12 +6,61 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL CKPT-FILE
+          ASSIGN TO "C:\Users\ADMIN\READYCKPT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CKPT-STATUS.
+          SELECT GRADES-FILE
+          ASSIGN TO "C:\Users\ADMIN\STUDENTGRADES.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL GWABRKT-FILE
+          ASSIGN TO "C:\Users\ADMIN\GWABRKT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS GWA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *    READYCKPT.DAT REMEMBERS THE LAST MENU CHOICE ACTED ON, SO
+      *    THE MENU CAN TELL THE OPERATOR WHERE A DROPPED SESSION LEFT
+      *    OFF INSTEAD OF FORCING A RESTART FROM THE TOP OF THE MENU.
+       FD  CKPT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC PIC X(1).
+      *    SHARED WITH QUIZ1 -- EVERY COMPLETED EQUIVALENT LOOKUP GETS
+      *    APPENDED HERE INSTEAD OF VANISHING WITH THE SCREEN.
+       FD  GRADES-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GRADE-REC.
+           COPY "GRADEREC.CPY".
+      *    SHARED WITH QUIZ1 AND FINALGWA -- THE REGISTRAR'S CUTOFFS
+      *    LIVE IN ONE FILE INSTEAD OF THREE HAND-COPIED IF CHAINS.
+       FD  GWABRKT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GWA-BRACKET-REC.
+           COPY "GWABRKT.CPY".
        WORKING-STORAGE SECTION.
        01  CHOICE PIC X9.
        01  GETCHE PIC Z.
+       01  CKPT-STATUS PIC XX.
 
+       01  SNUM PIC X(18).
+       01  SNAME PIC A(20).
+       01  GWA-REMARK PIC X(10).
+       01  GWA-STATUS PIC XX.
+       01  GWA-EOF PIC X VALUE 'N'.
+           88 GWA-END VALUE 'Y'.
+       01  GWA-CTR PIC 99 VALUE 0.
+       01  GWA-IX PIC 99.
+       01  GWA-FOUND-SW PIC X VALUE 'N'.
+           88 GWA-FOUND VALUE 'Y'.
+       01  GWA-TABLE.
+           05  GWA-ROW OCCURS 20 TIMES.
+               10  GW-LOW PIC 999V99.
+               10  GW-HIGH PIC 999V99.
+               10  GW-REMARK PIC X(10).
        01  MID PIC 9(2).
        01  MIDDP PIC Z9.
        01  PREL PIC 9(2).
@@ -25,6 +74,7 @@
            02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAINMENU.
+           PERFORM SHOW-CKPT.
            PERFORM UNTIL CHOICE = 3
             DISPLAY CLEARSCREEN
             DISPLAY "M A I N   M E N U" AT 0454
@@ -42,26 +92,59 @@
             PERFORM SOLVE
             DISPLAY "AVERAGE: " AT 1748 AVEDP AT 1770
             MOVE AVEDP TO AVE
+            PERFORM SAVE-CKPT
             PERFORM GETCH
 
             WHEN 'B' WHEN 'b'
             PERFORM EQUI
+            PERFORM SAVE-CKPT
             PERFORM GETCH
 
             WHEN 'C' WHEN 'c'
             PERFORM EXT
 
 
+      *    INVALID INPUT JUST FALLS BACK INTO THE PERFORM UNTIL ABOVE
+      *    TO RE-PROMPT -- IT USED TO PERFORM MAINMENU HERE, WHICH
+      *    NESTED A WHOLE NEW COPY OF THIS LOOP INSIDE THE ONE ALREADY
+      *    RUNNING.
             WHEN OTHER
                DISPLAY "INVALID" AT 2458
                PERFORM GETCH
-               PERFORM MAINMENU
             END-EVALUATE
             END-PERFORM.
             STOP RUN.
+
+       SHOW-CKPT.
+      *    IF A CHECKPOINT WAS LEFT BY AN EARLIER SESSION, TELL THE
+      *    OPERATOR WHAT THE LAST ACTION RUN WAS BEFORE THE MENU
+      *    REDRAWS -- A DROPPED TERMINAL NO LONGER MEANS STARTING
+      *    BLIND.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-STATUS = "00"
+               READ CKPT-FILE
+               IF CKPT-STATUS = "00"
+                   DISPLAY "RESUMING - LAST ACTION WAS OPTION: "
+                       CKPT-REC
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CKPT.
+      *    RECORD THE OPTION JUST COMPLETED SO THE NEXT SESSION CAN
+      *    PICK UP FROM HERE EVEN IF THIS ONE ENDS WITHOUT REACHING
+      *    OPTION [C] ITERATION MENU'S EXIT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE CHOICE TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
        SOLVE.
            DISPLAY CLEARSCREEN.
            DISPLAY "AVERAGE" AT 0458
+           DISPLAY "STUDENT NUMBER:" AT 1248
+           ACCEPT SNUM AT 1270.
+           DISPLAY "STUDENT NAME:" AT 1298
+           ACCEPT SNAME AT 1320.
            DISPLAY "INPUT PRELIM GRADE:" AT 1348
            MOVE PREL TO PRELDP
            ACCEPT PRELDP AT 1370.
@@ -86,27 +169,73 @@
 
            IF AVE <= 100 AND AVE >=75 THEN
                DISPLAY "YOU PASSED." AT 2048
+           END-IF
+
+           PERFORM LOAD-GWA-TABLE
+           PERFORM LOOKUP-GWA
+           IF GWA-REMARK = "FAILED"
+               DISPLAY "YOU FAILED." AT 1948
+           ELSE
+               DISPLAY "EQUIVALENT OF GWA IS " GWA-REMARK AT 1948
+           END-IF
+           PERFORM SAVE-GRADE.
+
+       LOAD-GWA-TABLE.
+      *    SAME LOAD-INTO-OCCURS-TABLE IDIOM AS QUIZ_FILEHANDLING'S
+      *    CONTRIB-TABLE -- READ GWABRKT.DAT ONCE AT STARTUP. THE FILE
+      *    IS OPTIONAL LIKE CKPT-FILE'S CHECKPOINT -- IF IT IS MISSING
+      *    THE TABLE JUST STAYS EMPTY AND LOOKUP-GWA FALLS THROUGH TO
+      *    "FAILED" INSTEAD OF ABENDING ON THE OPEN.
+           MOVE 0 TO GWA-CTR.
+           MOVE 'N' TO GWA-EOF.
+           OPEN INPUT GWABRKT-FILE.
+           IF GWA-STATUS = "00"
+               READ GWABRKT-FILE
+                   AT END MOVE 'Y' TO GWA-EOF
+               END-READ
+               PERFORM UNTIL GWA-END
+                   ADD 1 TO GWA-CTR
+                   MOVE GB-LOW TO GW-LOW (GWA-CTR)
+                   MOVE GB-HIGH TO GW-HIGH (GWA-CTR)
+                   MOVE GB-REMARK TO GW-REMARK (GWA-CTR)
+                   READ GWABRKT-FILE
+                       AT END MOVE 'Y' TO GWA-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE GWABRKT-FILE
+           END-IF.
+
+       LOOKUP-GWA.
+      *    FIND THE ROW WHOSE BAND AVE FALLS INTO; NO MATCH MEANS
+      *    BELOW EVERY PASSING BAND.
+           MOVE 1 TO GWA-IX.
+           MOVE 'N' TO GWA-FOUND-SW.
+           PERFORM UNTIL GWA-IX > GWA-CTR OR GWA-FOUND
+               IF AVE <= GW-HIGH (GWA-IX) AND AVE >= GW-LOW (GWA-IX)
+                   MOVE GW-REMARK (GWA-IX) TO GWA-REMARK
+                   MOVE 'Y' TO GWA-FOUND-SW
+               ELSE
+                   ADD 1 TO GWA-IX
+               END-IF
+           END-PERFORM.
+           IF NOT GWA-FOUND
+               MOVE "FAILED" TO GWA-REMARK
+           END-IF.
 
-           IF AVE <= 100 AND AVE >=97 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.00." AT 1948
-           ELSE IF AVE <= 96 AND AVE >=94 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.25." AT 1948
-           ELSE IF AVE <= 93 AND AVE >=91 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.50." AT 1948
-           ELSE IF AVE <= 90 AND AVE >=88 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.75." AT 1948
-           ELSE IF AVE <= 87 AND AVE >=85 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.00." AT 1948
-           ELSE IF AVE <= 84 AND AVE >=82 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.25." AT 1948
-           ELSE IF AVE <= 81 AND AVE >=79 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.50." AT 1948
-           ELSE IF AVE <= 78 AND AVE >=76 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.75." AT 1948
-           ELSE IF AVE = 75 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 3.00." AT 1948
-           ELSE IF AVE <=74 THEN
-               DISPLAY "YOU FAILED." AT 1948.
+       SAVE-GRADE.
+      *    APPEND THIS COMPUTATION TO THE SHARED STUDENT-GRADES FILE
+      *    SO A SEMESTER'S WORTH ACCUMULATES INSTEAD OF VANISHING WITH
+      *    THE SCREEN.
+           OPEN EXTEND GRADES-FILE.
+           MOVE SNUM TO GR-SNUM.
+           MOVE SNAME TO GR-SNAME.
+           MOVE PREL TO GR-PREL.
+           MOVE MID TO GR-MID.
+           MOVE FIN TO GR-FIN.
+           MOVE AVE TO GR-AVE.
+           MOVE GWA-REMARK TO GR-REMARK.
+           WRITE GRADE-REC.
+           CLOSE GRADES-FILE.
 
        EXT.
            DISPLAY " ".
