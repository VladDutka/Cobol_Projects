@@ -6,8 +6,55 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL ITEM-FILE
+          ASSIGN TO "C:\Users\ADMIN\ITEMPRICE.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS RANDOM
+          RECORD KEY IS IT-CODE
+          FILE STATUS IS ITEM-STATUS.
+          SELECT BATCH-IN-FILE
+          ASSIGN TO "C:\Users\ADMIN\OLBATCHIN.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT BATCH-OUT-FILE
+          ASSIGN TO "C:\Users\ADMIN\OLBATCHOUT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+      *    BOX-SIZE SIDE LENGTHS, GENERATED BY THE FIBONACCI PROGRAM,
+      *    LOOKED UP HERE TO ESTIMATE SHIPPING VOLUME PER ITEM.
+          SELECT OPTIONAL BOX-SIZE-FILE
+          ASSIGN TO "C:\Users\ADMIN\BOXSIZE.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS BOX-SIZE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ITEM-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ITEM-REC.
+           COPY "ITEMPRICE.CPY".
+       FD  BOX-SIZE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BOX-SIZE-REC.
+           COPY "BOXSIZE.CPY".
+      *    OLBATCHIN.DAT CARRIES ONE PRE-TOTALED, PRE-DISCOUNTED
+      *    TOTAMOUNT/ATENDERED PAIR PER LINE -- ITEM/PRICE LOOKUP AND
+      *    THE DISCOUNT PROMPT ARE INHERENTLY INTERACTIVE, SO BATCH
+      *    MODE REPROCESSES TENDERING ONLY.
+       FD  BATCH-IN-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BATCH-IN-REC.
+       01  BATCH-IN-REC.
+           05  BI-TOTAMOUNT PIC 9(4)V9(2).
+           05  BI-ATENDERED PIC 9(4)V9(2).
+       FD  BATCH-OUT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BATCH-OUT-REC.
+       01  BATCH-OUT-REC.
+           05  BO-TOTAMOUNT PIC 9(4)V9(2).
+           05  BO-ATENDERED PIC 9(4)V9(2).
+           05  BO-CHANGE PIC 9(4)V9(2).
+           05  BO-STATUS PIC X(12).
        WORKING-STORAGE SECTION.
        01  TOTAMOUNT PIC 9(4)V9(2).
        01  ATENDERED PIC 9(4)V9(2).
@@ -15,9 +62,63 @@
        01  IAMOUNT PIC 9(4)V9(2).
        01  INUM PIC 9(2).
        01  CTR PIC 9(2) VALUE 1.
+       01  INSUF PIC 9(4)V9(2).
+       01  ICODE PIC X(5).
+       01  ITEM-STATUS PIC XX.
+       01  ITEM-FILE-SW PIC X VALUE 'N'.
+           88 ITEM-FILE-AVAILABLE VALUE 'Y'.
+       01  DISCPCT PIC 99V99 VALUE 0.
+       01  DISCAMT PIC 9(4)V9(2) VALUE 0.
+       01  RUN-MODE PIC X VALUE 'I'.
+           88  BATCH-RUN VALUE 'B' 'b'.
+       01  BATCH-EOF PIC X VALUE 'N'.
+           88  BATCH-END VALUE 'Y'.
+      *    DENOMINATION BREAKDOWN OF CHANGE -- PESO BILLS/COINS ONLY,
+      *    SAME CASCADE AS ORDERTENDER'S DENOM-BREAKDOWN.
+       01  WHOLE-CHANGE PIC 9(4).
+       01  DENOM-REM PIC 9(4).
+       01  N1000 PIC 99.
+       01  N500 PIC 99.
+       01  N100 PIC 99.
+       01  N50 PIC 99.
+       01  N20 PIC 999.
+       01  N5 PIC 999.
+       01  N1 PIC 999.
+      *    IN-MEMORY COPY OF THE BOX-SIZE FILE, LOADED ONCE AT
+      *    STARTUP, SO EACH ITEM'S BOX-SIZE CODE CAN BE LOOKED UP
+      *    WITHOUT RE-READING THE FILE PER ITEM.
+       01  BOX-SIZE-STATUS PIC XX.
+       01  BOX-ROW-CTR PIC 99 VALUE 0.
+       01  BOX-TABLE-EOF PIC X VALUE 'N'.
+           88  BOX-TABLE-END VALUE 'Y'.
+       01  BOX-FOUND-SW PIC X VALUE 'N'.
+           88  BOX-FOUND-ROW VALUE 'Y'.
+       01  BOXCODE PIC 99.
+       01  BOXIX PIC 99.
+       01  SIDE PIC 9(4).
+       01  BOXSQUARE PIC 9(8).
+       01  BOXCUBE PIC 9(9).
+       01  TOTVOL PIC 9(9) VALUE 0.
+       01  BOX-TABLE.
+           05  BOX-ROW OCCURS 50 TIMES.
+               COPY "BOXROW.CPY".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "RUN MODE - [I] INTERACTIVE  [B] BATCH: "
+           ACCEPT RUN-MODE
+           IF BATCH-RUN
+               PERFORM BATCH-RUN-PARA
+               STOP RUN
+           END-IF.
        A-PARA.
+      *    ITEM-FILE IS OPTIONAL -- IF THE CATALOG HASN'T BEEN BUILT
+      *    YET ON THIS MACHINE, C-PARA'S LOOKUP JUST FALLS BACK TO
+      *    MANUAL ENTRY FOR EVERY ITEM INSTEAD OF ABENDING ON THE OPEN.
+           OPEN INPUT ITEM-FILE
+           IF ITEM-STATUS = "00"
+               MOVE 'Y' TO ITEM-FILE-SW
+           END-IF
+           PERFORM LOAD-BOX-TABLE
            DISPLAY "ORDER SYSTEM"
            DISPLAY "ENTER NUMBER OF ITEMS:"
            ACCEPT INUM.
@@ -25,21 +126,165 @@
        B-PARA.
            PERFORM C-PARA UNTIL CTR > INUM.
 
+           DISPLAY "ESTIMATED SHIPPING VOLUME: " TOTVOL
+           DISPLAY "SUBTOTAL: " TOTAMOUNT
+      *    SENIOR-CITIZEN/PWD DISCOUNTS ARE A PERCENTAGE OFF THE
+      *    SUBTOTAL, APPLIED HERE SO THEY NO LONGER HAVE TO BE WORKED
+      *    OUT ON A CALCULATOR BEFORE TYPING IN ATOT.
+           DISPLAY "DISCOUNT PERCENT (0 IF NONE): "
+           ACCEPT DISCPCT
+           COMPUTE DISCAMT = TOTAMOUNT * DISCPCT / 100
+           SUBTRACT DISCAMT FROM TOTAMOUNT
+           DISPLAY "DISCOUNT AMOUNT: " DISCAMT
            DISPLAY "TOTAL AMOUNT " TOTAMOUNT
            DISPLAY "AMOUNT ATENDERED: "
            ACCEPT ATENDERED
+      *    RE-PROMPT ON AN UNDER-TENDER THE SAME WAY ORDERTENDER DOES,
+      *    SO EVERY ORDER-ENTRY POINT IN THE SHOP REJECTS AN
+      *    INSUFFICIENT PAYMENT CONSISTENTLY.
+           PERFORM UNTIL ATENDERED >= TOTAMOUNT
+               SUBTRACT ATENDERED FROM TOTAMOUNT GIVING INSUF
+               DISPLAY "INSUFFICIENT PAYMENT - SHORT BY " INSUF
+               DISPLAY "AMOUNT ATENDERED: "
+               ACCEPT ATENDERED
+           END-PERFORM.
            SUBTRACT ATENDERED FROM TOTAMOUNT GIVING CHANGE.
            DISPLAY "CHANGE: " CHANGE
+           PERFORM DENOM-BREAKDOWN.
+           IF ITEM-FILE-AVAILABLE
+               CLOSE ITEM-FILE
+           END-IF.
            STOP RUN.
 
        C-PARA.
-
+      *    B-PARA ALREADY LOOPS THIS PARAGRAPH WITH PERFORM ... UNTIL,
+      *    SO C-PARA JUST DOES ONE ITEM AND RETURNS TO IT -- NO GO TO
+      *    BACK TO B-PARA NEEDED (OR WANTED: THAT WOULD RE-ENTER
+      *    B-PARA'S PERFORM AND NEST LOOPS INSTEAD OF CONTINUING ONE).
               DISPLAY "ITEM NO." CTR
               ADD 1 TO CTR.
-              DISPLAY "ITEM AMOUNT:"
-              ACCEPT IAMOUNT.
+      *    LOOK THE ITEM CODE UP IN THE PRICE CATALOG FIRST SO THE
+      *    AMOUNT CHARGED IS CONSISTENT ACROSS CASHIERS; ONLY FALL
+      *    BACK TO MANUAL ENTRY WHEN THE CODE ISN'T ON FILE.
+              DISPLAY "ITEM CODE:"
+              ACCEPT ICODE
+              MOVE ICODE TO IT-CODE
+              IF ITEM-FILE-AVAILABLE
+                  READ ITEM-FILE
+                      INVALID KEY
+                          DISPLAY "CODE NOT FOUND - ENTER ITEM "
+                              "AMOUNT:"
+                          ACCEPT IAMOUNT
+                      NOT INVALID KEY
+                          MOVE IT-PRICE TO IAMOUNT
+                          DISPLAY "ITEM AMOUNT: " IAMOUNT
+                  END-READ
+              ELSE
+                  DISPLAY "ITEM CATALOG NOT AVAILABLE - ENTER ITEM "
+                      "AMOUNT:"
+                  ACCEPT IAMOUNT
+              END-IF
               ADD IAMOUNT TO TOTAMOUNT.
-              GO TO B-PARA.
+      *    REUSE SQUAREANDCUBE'S MULTIPLY-MULTIPLY CUBE CALCULATION TO
+      *    TURN THE ITEM'S BOX-SIZE SIDE LENGTH INTO AN ESTIMATED
+      *    SHIPPING VOLUME, SINCE OTHERWISE TOTAMOUNT IS THE ONLY
+      *    THING KNOWN ABOUT THE ORDER.
+              DISPLAY "BOX SIZE CODE (TERM NO. FROM THE BOX-SIZE "
+                  "TABLE): "
+              ACCEPT BOXCODE
+              PERFORM FIND-BOX-ROW
+              IF BOX-FOUND-ROW
+                  MOVE BR-SIZE (BOXIX) TO SIDE
+                  MULTIPLY SIDE BY SIDE GIVING BOXSQUARE
+                  MULTIPLY BOXSQUARE BY SIDE GIVING BOXCUBE
+                  DISPLAY "ESTIMATED ITEM VOLUME: " BOXCUBE
+                  ADD BOXCUBE TO TOTVOL
+              ELSE
+                  DISPLAY "BOX SIZE CODE NOT FOUND - SKIPPING "
+                      "VOLUME FOR THIS ITEM."
+              END-IF.
+
+       LOAD-BOX-TABLE.
+      *    BOX-SIZE-FILE IS OPTIONAL -- IF (24)FIBONACCI.CBL HASN'T
+      *    BEEN RUN YET ON THIS MACHINE TO GENERATE BOXSIZE.DAT, THE
+      *    TABLE JUST STAYS EMPTY AND FIND-BOX-ROW'S EXISTING
+      *    "CODE NOT FOUND" FALLBACK HANDLES THE REST.
+           MOVE 0 TO BOX-ROW-CTR.
+           MOVE 'N' TO BOX-TABLE-EOF.
+           OPEN INPUT BOX-SIZE-FILE.
+           IF BOX-SIZE-STATUS = "00"
+               READ BOX-SIZE-FILE
+                   AT END MOVE 'Y' TO BOX-TABLE-EOF
+               END-READ
+               PERFORM UNTIL BOX-TABLE-END
+                   ADD 1 TO BOX-ROW-CTR
+                   MOVE BOX-SIZE-REC TO BOX-ROW (BOX-ROW-CTR)
+                   READ BOX-SIZE-FILE
+                       AT END MOVE 'Y' TO BOX-TABLE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE BOX-SIZE-FILE
+           END-IF.
+
+       FIND-BOX-ROW.
+           MOVE 'N' TO BOX-FOUND-SW.
+           MOVE 1 TO BOXIX.
+           PERFORM UNTIL BOXIX > BOX-ROW-CTR OR BOX-FOUND-ROW
+               IF BR-TERM (BOXIX) = BOXCODE
+                   MOVE 'Y' TO BOX-FOUND-SW
+               ELSE
+                   ADD 1 TO BOXIX
+               END-IF
+           END-PERFORM.
+
+       DENOM-BREAKDOWN.
+      *    SUGGEST A BILL/COIN COUNT FOR CHANGE SO THE CASHIER DOESN'T
+      *    HAVE TO WORK OUT THE DENOMINATIONS IN THEIR HEAD.
+           MOVE CHANGE TO WHOLE-CHANGE
+           DIVIDE WHOLE-CHANGE BY 1000 GIVING N1000 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 500 GIVING N500 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 100 GIVING N100 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 50 GIVING N50 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 20 GIVING N20 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 5 GIVING N5 REMAINDER DENOM-REM
+           MOVE DENOM-REM TO N1
+           DISPLAY "CHANGE BREAKDOWN:"
+           DISPLAY "  1000'S: " N1000
+           DISPLAY "   500'S: " N500
+           DISPLAY "   100'S: " N100
+           DISPLAY "    50'S: " N50
+           DISPLAY "    20'S: " N20
+           DISPLAY "     5'S: " N5
+           DISPLAY "     1'S: " N1.
 
-            STOP RUN.
+       BATCH-RUN-PARA.
+      *    REPROCESS A WHOLE DAY'S TOTAMOUNT/ATENDERED PAIRS
+      *    UNATTENDED, APPLYING THE SAME INSUFFICIENT-TENDER CHECK AS
+      *    THE INTERACTIVE FLOW AND LOGGING EACH RESULT INSTEAD OF
+      *    DISPLAYING IT.
+           OPEN INPUT BATCH-IN-FILE.
+           OPEN OUTPUT BATCH-OUT-FILE.
+           READ BATCH-IN-FILE
+               AT END MOVE 'Y' TO BATCH-EOF
+           END-READ.
+           PERFORM UNTIL BATCH-END
+               MOVE BI-TOTAMOUNT TO TOTAMOUNT
+               MOVE BI-ATENDERED TO ATENDERED
+               IF ATENDERED < TOTAMOUNT
+                   MOVE 0 TO CHANGE
+                   MOVE "INSUFFICIENT" TO BO-STATUS
+               ELSE
+                   SUBTRACT ATENDERED FROM TOTAMOUNT GIVING CHANGE
+                   MOVE "OK" TO BO-STATUS
+               END-IF
+               MOVE TOTAMOUNT TO BO-TOTAMOUNT
+               MOVE ATENDERED TO BO-ATENDERED
+               MOVE CHANGE TO BO-CHANGE
+               WRITE BATCH-OUT-REC
+               READ BATCH-IN-FILE
+                   AT END MOVE 'Y' TO BATCH-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-IN-FILE.
+           CLOSE BATCH-OUT-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
