@@ -1,7 +1,19 @@
       ******************************************************************
       * Author:Vlad Dutka
       * Date:
-      * Purpose:
+      * Purpose: Classify a number as positive, negative or neutral
+      *          (zero).
+      * Modification History:
+      *   - Merged in posnegzero.cbl, which was an identical copy of
+      *     this classifier under a different PROGRAM-ID; posnegzero
+      *     also had its STOP RUN sitting inside the last ELSE IF's
+      *     imperative with no closing scope terminator, so it only
+      *     ran STOP RUN when NUM was exactly zero. Added END-IF here
+      *     so all three branches close the same way.
+      *   - CLASSIFY-SIGN broken out as its own paragraph (taking its
+      *     input in CHK-AMT and returning CHK-STATUS) so the same
+      *     three-way test can be reused against a signed amount field
+      *     instead of only the ACCEPT'd NUM.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -10,19 +22,31 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  NUM PIC S9(2).
+       01  CHK-AMT PIC S9(9)V99.
+       01  CHK-STATUS PIC X(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "IDENTIFY IF IT IS POSITIVE, NEGATIVE OR NEUTRAL"
             DISPLAY "ENTER A NUMBER: "
             ACCEPT NUM
 
-            IF NUM IS GREATER THAN 0 THEN
+            MOVE NUM TO CHK-AMT
+            PERFORM CLASSIFY-SIGN
+            IF CHK-STATUS = "POSITIVE"
                 DISPLAY "NUMBER IS POSITIVE."
-            ELSE IF NUM IS LESS THAN 0 THEN
+            ELSE IF CHK-STATUS = "NEGATIVE"
                 DISPLAY "NUMBER IS NEGATIVE."
-            ELSE IF NUM IS EQUAL 0 THEN
+            ELSE
                 DISPLAY "NUMBER IS NEUTRAL."
-      *      ELSE
-      *          DISPLAY "NUMBER IS NEUTRAL."
+            END-IF
             STOP RUN.
+
+       CLASSIFY-SIGN.
+            IF CHK-AMT IS GREATER THAN 0 THEN
+                MOVE "POSITIVE" TO CHK-STATUS
+            ELSE IF CHK-AMT IS LESS THAN 0 THEN
+                MOVE "NEGATIVE" TO CHK-STATUS
+            ELSE
+                MOVE "NEUTRAL" TO CHK-STATUS
+            END-IF.
        END PROGRAM POS_NEG_NEUT.
