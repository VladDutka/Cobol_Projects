@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Cross-check ORDERS sales totals (tagged by cashier
+      *          EMPID) against that employee's payroll GPAY, so a
+      *          commission shortfall doesn't have to be reconstructed
+      *          and cross-checked by hand every payday.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMISSIONRECON.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+      *    SHOP-CONFIGURED FLAT COMMISSION RATE ON SALES, THE SAME
+      *    KIND OF FLAT PERCENTAGE TOTSALES/GPAYNPAY ALREADY USES FOR
+      *    THE TAX WITHHOLDING BEFORE BRACKET TABLES EXISTED FOR IT.
+       01  COMMISSION-RATE PIC V99 VALUE .05.
+       01  ORDERS-EOF-SW PIC X VALUE 'N'.
+           88 ORDERS-END VALUE 'Y'.
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+      *    ONE ROW PER CASHIER EMPID, ACCUMULATING THAT EMPLOYEE'S
+      *    SALES FOR THE PERIOD -- LOAD-AND-SCAN IDIOM, SAME AS
+      *    TOTSALES' YTD-TABLE.
+       01  SALES-ROW-CTR PIC 9(4) VALUE 0.
+       01  SALES-FOUND-SW PIC X VALUE 'N'.
+           88 SALES-FOUND-ROW VALUE 'Y'.
+       01  SA-IX PIC 9(4).
+       01  SALES-TABLE.
+           05  SALES-ROW OCCURS 200 TIMES.
+               10  SA-EMPID PIC X(5).
+               10  SA-SALES PIC 9(7)V99.
+       01  EXP-COMMISSION PIC 9(7)V99.
+       01  EXP-COMMISSIONDP PIC $Z,ZZZ,999.99.
+       01  SA-SALESDP PIC $Z,ZZZ,999.99.
+       01  RECON-STATUS PIC X(12).
+       01  MATCH-CTR PIC 9(4) VALUE 0.
+       01  MISMATCH-CTR PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-LOAD-SALES-BY-CASHIER.
+           PERFORM 2000-RECONCILE-PAYROLL.
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9999-EXIT.
+
+       1000-LOAD-SALES-BY-CASHIER.
+           OPEN INPUT ORDERS-FILE.
+           READ ORDERS-FILE
+               AT END MOVE 'Y' TO ORDERS-EOF-SW
+           END-READ.
+           PERFORM UNTIL ORDERS-END
+               PERFORM 1100-FIND-SALES-ROW
+               IF SALES-FOUND-ROW
+                   ADD OR-ATOT TO SA-SALES (SA-IX)
+               ELSE
+                   ADD 1 TO SALES-ROW-CTR
+                   MOVE OR-CASHIER-EMPID TO SA-EMPID (SALES-ROW-CTR)
+                   MOVE OR-ATOT TO SA-SALES (SALES-ROW-CTR)
+               END-IF
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO ORDERS-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE ORDERS-FILE.
+
+       1100-FIND-SALES-ROW.
+           MOVE 'N' TO SALES-FOUND-SW.
+           MOVE 1 TO SA-IX.
+           PERFORM UNTIL SA-IX > SALES-ROW-CTR OR SALES-FOUND-ROW
+               IF SA-EMPID (SA-IX) = OR-CASHIER-EMPID
+                   MOVE 'Y' TO SALES-FOUND-SW
+               ELSE
+                   ADD 1 TO SA-IX
+               END-IF
+           END-PERFORM.
+
+       2000-RECONCILE-PAYROLL.
+           DISPLAY "COMMISSION RECONCILIATION".
+           DISPLAY "EMPID SALES            EXPECTED COMMISSION "
+               "  GROSS PAY       STATUS".
+           OPEN INPUT INFO-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               MOVE EMPID TO OR-CASHIER-EMPID
+               PERFORM 1100-FIND-SALES-ROW
+               IF SALES-FOUND-ROW
+                   COMPUTE EXP-COMMISSION =
+                       SA-SALES (SA-IX) * COMMISSION-RATE
+                   MOVE SA-SALES (SA-IX) TO SA-SALESDP
+                   MOVE EXP-COMMISSION TO EXP-COMMISSIONDP
+                   MOVE GPAY TO GPAYDP
+                   IF GPAY < EXP-COMMISSION
+                       MOVE "MISMATCH" TO RECON-STATUS
+                       ADD 1 TO MISMATCH-CTR
+                   ELSE
+                       MOVE "OK" TO RECON-STATUS
+                       ADD 1 TO MATCH-CTR
+                   END-IF
+                   DISPLAY EMPID " " SA-SALESDP " " EXP-COMMISSIONDP
+                       " " GPAYDP " " RECON-STATUS
+               END-IF
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+
+       3000-PRINT-SUMMARY.
+           DISPLAY "----------------------------------------"
+               "----------------------------------".
+           DISPLAY "EMPLOYEES WITH SALES RECONCILED: "
+               MATCH-CTR " OK, " MISMATCH-CTR " MISMATCH.".
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM COMMISSIONRECON.
