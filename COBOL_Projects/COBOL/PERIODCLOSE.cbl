@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Close out the current pay period/business day by
+      *          copying INFO.DAT and ORDERS.DAT to dated archive
+      *          files, then starting both files fresh, so neither one
+      *          grows forever and a closed period's figures can still
+      *          be reopened later from its archive file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERIODCLOSE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT ARCHIVE-INFO-FILE
+          ASSIGN TO ARCHIVE-INFO-NAME
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ARCHIVE-ORDERS-FILE
+          ASSIGN TO ARCHIVE-ORDERS-NAME
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+      *    COPIED BYTE-FOR-BYTE OUT OF INFO-REC, SO THE ARCHIVE'S
+      *    RECORD IS JUST A WIDE ALPHANUMERIC LINE RATHER THAN A
+      *    SECOND FULL COPY OF THE LAYOUT.
+       FD  ARCHIVE-INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ARCHIVE-INFO-LINE.
+       01  ARCHIVE-INFO-LINE PIC X(160).
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+       FD  ARCHIVE-ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ARCHIVE-ORDERS-LINE.
+       01  ARCHIVE-ORDERS-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  CLOSE-DATE PIC 9(8).
+       01  ARCHIVE-INFO-NAME PIC X(40).
+       01  ARCHIVE-ORDERS-NAME PIC X(40).
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+       01  ORDERS-EOF-SW PIC X VALUE 'N'.
+           88 ORDERS-END VALUE 'Y'.
+       01  INFO-COPIED-CTR PIC 9(5) VALUE 0.
+       01  ORDERS-COPIED-CTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-BUILD-ARCHIVE-NAMES.
+           PERFORM 2000-ARCHIVE-AND-RESET-INFO.
+           PERFORM 3000-ARCHIVE-AND-RESET-ORDERS.
+           DISPLAY "PERIOD CLOSE COMPLETE -- " INFO-COPIED-CTR
+               " INFO.DAT RECORD(S) AND " ORDERS-COPIED-CTR
+               " ORDERS RECORD(S) ARCHIVED.".
+           PERFORM 9999-EXIT.
+
+       1000-BUILD-ARCHIVE-NAMES.
+      *    TODAY'S DATE STAMPS BOTH ARCHIVE FILENAMES SO A PERIOD
+      *    CLOSED MONTHS AGO CAN STILL BE TOLD APART AND REOPENED.
+           ACCEPT CLOSE-DATE FROM DATE YYYYMMDD.
+           STRING "C:\Users\ADMIN\INFO_" DELIMITED BY SIZE
+               CLOSE-DATE DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO ARCHIVE-INFO-NAME.
+           STRING "C:\Users\ADMIN\ORDERS_" DELIMITED BY SIZE
+               CLOSE-DATE DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO ARCHIVE-ORDERS-NAME.
+
+       2000-ARCHIVE-AND-RESET-INFO.
+           OPEN INPUT INFO-FILE.
+           OPEN OUTPUT ARCHIVE-INFO-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               ADD 1 TO INFO-COPIED-CTR
+               MOVE INFO-REC TO ARCHIVE-INFO-LINE
+               WRITE ARCHIVE-INFO-LINE
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+           CLOSE ARCHIVE-INFO-FILE.
+      *    OPEN OUTPUT ON A LINE SEQUENTIAL FILE TRUNCATES IT, SO THE
+      *    NEXT PAY PERIOD'S QUIZ_FILEHANDLING RUN STARTS FROM AN
+      *    EMPTY INFO.DAT INSTEAD OF APPENDING TO THE CLOSED PERIOD.
+           OPEN OUTPUT INFO-FILE.
+           CLOSE INFO-FILE.
+
+       3000-ARCHIVE-AND-RESET-ORDERS.
+           OPEN INPUT ORDERS-FILE.
+           OPEN OUTPUT ARCHIVE-ORDERS-FILE.
+           READ ORDERS-FILE
+               AT END MOVE 'Y' TO ORDERS-EOF-SW
+           END-READ.
+           PERFORM UNTIL ORDERS-END
+               ADD 1 TO ORDERS-COPIED-CTR
+               MOVE ORDERS-REC TO ARCHIVE-ORDERS-LINE
+               WRITE ARCHIVE-ORDERS-LINE
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO ORDERS-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE ORDERS-FILE.
+           CLOSE ARCHIVE-ORDERS-FILE.
+           OPEN OUTPUT ORDERS-FILE.
+           CLOSE ORDERS-FILE.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM PERIODCLOSE.
