@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Same fields as INFOREC.CPY, laid out as a 10-level
+      *          group so a whole INFO.DAT can be loaded into an
+      *          OCCURS table (correction mode, the payroll register,
+      *          sorting) without colliding with the FD's INFO-REC
+      *          names.
+      ******************************************************************
+           10  R-EMPID PIC X(5).
+           10  R-EMPLN PIC A(10).
+           10  R-EMPFN PIC A(10).
+           10  R-EMPMN PIC A(10).
+           10  R-POSTC PIC A(1).
+           10  R-RPH PIC 999V99.
+           10  R-RPHDP PIC $ZZ9.99.
+           10  R-RPHDP1 PIC X(6).
+           10  R-NHW PIC 999.
+           10  R-NHWDP PIC ZZ9.
+           10  R-NHREG PIC 999.
+           10  R-NHOT PIC 999.
+           10  R-NHLA PIC 99.
+           10  R-NHLADP PIC Z9.
+
+           10  R-GPAY PIC 9(5)V99.
+           10  R-GPAYDP PIC $ZZ,999.99.
+           10  R-TAX PIC 9999V99.
+           10  R-TAXDP PIC $Z,Z99.99.
+           10  R-BIR PIC 999V99.
+           10  R-SSS PIC 999V99.
+           10  R-DEDLATE PIC 999V99.
+           10  R-DEDLATEDP PIC $ZZ9.99.
+           10  R-DEDUCS PIC 9999V99.
+           10  R-DEDUCSDP PIC $Z,Z99.99.
+           10  R-NPAY PIC 9(5)V99.
+           10  R-NPAYDP PIC $ZZ,999.99.
+           10  R-FILESEC PIC X(1).
