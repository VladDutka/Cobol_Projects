@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: One row of the item-code -> price catalog looked up
+      *          by OrderLists so item pricing is consistent across
+      *          cashiers instead of manually keyed every time.
+      ******************************************************************
+       01  ITEM-REC.
+           05  IT-CODE PIC X(5).
+           05  IT-PRICE PIC 9(4)V99.
