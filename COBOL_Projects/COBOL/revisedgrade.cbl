@@ -2,17 +2,48 @@
       * Author:Vlad Dutka
       * Date:
       * Purpose:
+      * Modification History:
+      *   - GWA-equivalent cutoffs pulled out of the hand-copied IF
+      *     chain into the shared GWABRKT.DAT reference file also read
+      *     by READY and QUIZ1, so the registrar edits one file
+      *     instead of three programs when a cutoff changes.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FINALGWA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL GWABRKT-FILE
+          ASSIGN TO "C:\Users\ADMIN\GWABRKT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS GWA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+      *    SHARED WITH READY AND QUIZ1 -- THE REGISTRAR'S CUTOFFS LIVE
+      *    IN ONE FILE INSTEAD OF THREE HAND-COPIED IF CHAINS.
+       FD  GWABRKT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GWA-BRACKET-REC.
+           COPY "GWABRKT.CPY".
        WORKING-STORAGE SECTION.
        01 PREL PIC 9(2).
        01 MIDT PIC 9(2).
        01 FINS PIC 9(2).
        01 AVER PIC 9(2)V9(2).
+       01  GWA-REMARK PIC X(10).
+       01  GWA-STATUS PIC XX.
+       01  GWA-EOF PIC X VALUE 'N'.
+           88 GWA-END VALUE 'Y'.
+       01  GWA-CTR PIC 99 VALUE 0.
+       01  GWA-IX PIC 99.
+       01  GWA-FOUND-SW PIC X VALUE 'N'.
+           88 GWA-FOUND VALUE 'Y'.
+       01  GWA-TABLE.
+           05  GWA-ROW OCCURS 20 TIMES.
+               10  GW-LOW PIC 999V99.
+               10  GW-HIGH PIC 999V99.
+               10  GW-REMARK PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "DISPLAY AVERAGE AND ITS EQUIVALENT"
@@ -28,25 +59,54 @@
 
            DISPLAY AVER " IS THE GENERAL WEIGHTED AVERAGE."
 
-           IF AVER <= 100 AND AVER >=97 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.00."
-           ELSE IF AVER <= 96 AND AVER >=94 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.25."
-           ELSE IF AVER <= 93 AND AVER >=91 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.50."
-           ELSE IF AVER <= 90 AND AVER >=88 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 1.75."
-           ELSE IF AVER <= 87 AND AVER >=85 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.00."
-           ELSE IF AVER <= 84 AND AVER >=82 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.25."
-           ELSE IF AVER <= 81 AND AVER >=79 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.50."
-           ELSE IF AVER <= 78 AND AVER >=76 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 2.75."
-           ELSE IF AVER = 75 THEN
-               DISPLAY "EQUIVALENT OF GWA IS 3.00."
-           ELSE
+           PERFORM LOAD-GWA-TABLE
+           PERFORM LOOKUP-GWA
+           IF GWA-REMARK = "FAILED"
                DISPLAY "YOU FAILED."
-            STOP RUN.
+           ELSE
+               DISPLAY "EQUIVALENT OF GWA IS " GWA-REMARK "."
+           END-IF
+           STOP RUN.
+
+       LOAD-GWA-TABLE.
+      *    SAME LOAD-INTO-OCCURS-TABLE IDIOM AS QUIZ_FILEHANDLING'S
+      *    CONTRIB-TABLE -- READ GWABRKT.DAT ONCE AT STARTUP. THE FILE
+      *    IS OPTIONAL LIKE CKPT-FILE'S CHECKPOINT -- IF IT IS MISSING
+      *    THE TABLE JUST STAYS EMPTY AND LOOKUP-GWA FALLS THROUGH TO
+      *    "FAILED" INSTEAD OF ABENDING ON THE OPEN.
+           MOVE 0 TO GWA-CTR.
+           MOVE 'N' TO GWA-EOF.
+           OPEN INPUT GWABRKT-FILE.
+           IF GWA-STATUS = "00"
+               READ GWABRKT-FILE
+                   AT END MOVE 'Y' TO GWA-EOF
+               END-READ
+               PERFORM UNTIL GWA-END
+                   ADD 1 TO GWA-CTR
+                   MOVE GB-LOW TO GW-LOW (GWA-CTR)
+                   MOVE GB-HIGH TO GW-HIGH (GWA-CTR)
+                   MOVE GB-REMARK TO GW-REMARK (GWA-CTR)
+                   READ GWABRKT-FILE
+                       AT END MOVE 'Y' TO GWA-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE GWABRKT-FILE
+           END-IF.
+
+       LOOKUP-GWA.
+      *    FIND THE ROW WHOSE BAND AVER FALLS INTO; NO MATCH MEANS
+      *    BELOW EVERY PASSING BAND.
+           MOVE 1 TO GWA-IX.
+           MOVE 'N' TO GWA-FOUND-SW.
+           PERFORM UNTIL GWA-IX > GWA-CTR OR GWA-FOUND
+               IF AVER <= GW-HIGH (GWA-IX) AND AVER >= GW-LOW (GWA-IX)
+                   MOVE GW-REMARK (GWA-IX) TO GWA-REMARK
+                   MOVE 'Y' TO GWA-FOUND-SW
+               ELSE
+                   ADD 1 TO GWA-IX
+               END-IF
+           END-PERFORM.
+           IF NOT GWA-FOUND
+               MOVE "FAILED" TO GWA-REMARK
+           END-IF.
        END PROGRAM FINALGWA.
