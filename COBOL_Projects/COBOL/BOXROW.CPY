@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Same fields as BOXSIZE.CPY, laid out as a 10-level
+      *          group so the whole box-size file can be loaded into
+      *          an OCCURS table without colliding with the FD's
+      *          BOX-SIZE-REC names.
+      ******************************************************************
+           10  BR-TERM PIC 99.
+           10  BR-SIZE PIC 9(4).
