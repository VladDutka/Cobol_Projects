@@ -1,129 +1,680 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. SAMSUNG.
-       OBJECT-COMPUTER. SAMSUNG.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-          SELECT INFO-FILE
-          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
-          ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INFO-FILE
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS INFO-REC.
-       01  INFO-REC.
-           05  EMPID PIC X(5).
-           05  EMPLN PIC A(10).
-           05  EMPFN PIC A(10).
-           05  EMPMN PIC A(10).
-           05  POSTC PIC A(1).
-           05  RPH PIC 999V99.
-           05  RPHDP PIC $ZZ9.99.
-           05  RPHDP1 PIC X(6).
-           05  NHW PIC 999.
-           05  NHWDP PIC ZZ9.
-           05  NHLA PIC 99.
-           05  NHLADP PIC Z9.
-
-           05  GPAY PIC 9(5)V99.
-           05  GPAYDP PIC $ZZ,999.99.
-           05  TAX PIC 9999V99.
-           05  TAXDP PIC $Z,Z99.99.
-           05  BIR PIC 999V99.
-           05  SSS PIC 999V99.
-           05  DEDLATE PIC 999V99.
-           05  DEDLATEDP PIC $ZZ9.99.
-           05  DEDUCS PIC 9999V99.
-           05  DEDUCSDP PIC $Z,Z99.99.
-           05  NPAY PIC 9(5)V99.
-           05  NPAYDP PIC $ZZ,999.99.
-
-       WORKING-STORAGE SECTION.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN OUTPUT INFO-FILE.
-           DISPLAY "BANK INFORMATION" AT 0450
-           DISPLAY "EMPLOYEE ID#: " AT 0640
-           ACCEPT EMPID AT 0670
-           DISPLAY "LAST NAME: " AT 0840
-           ACCEPT EMPLN AT 0870
-           DISPLAY "FIRST NAME: " AT 0940
-           ACCEPT EMPFN AT 0970
-           DISPLAY "MIDDLE NAME: " AT 1040
-           ACCEPT EMPMN AT 1070
-           DISPLAY "POSITION CODE: " AT 1240
-           ACCEPT POSTC AT 1270
-           DISPLAY "RATE PER HOUR: " AT 1340
-           ACCEPT RPHDP1 AT 1370
-           MOVE RPHDP1 TO RPH
-           DISPLAY "NO. OF HOURS WORKED: " AT 1440
-           ACCEPT NHWDP AT 1470
-           MOVE NHWDP TO NHW
-           DISPLAY "NO. OF HOURS LATE/ABSENT: " AT 1540
-           ACCEPT NHLADP AT 1570
-           MOVE NHLADP TO NHLA
-
-
-
-           COMPUTE GPAY = RPH * NHW
-
-      *=================================================================
-           DISPLAY "EMPLOYEE ID#: " AT 1740
-           DISPLAY EMPID AT 1770
-           DISPLAY "EMPLOYEE NAME: " AT 1840
-           DISPLAY EMPLN AT 1870
-           DISPLAY EMPFN AT 1880
-           DISPLAY EMPMN AT 1890
-           DISPLAY "POSITION CODE: " AT 1940
-           DISPLAY "RATE PER HOUR:" AT 2040
-           MOVE RPH TO RPHDP
-           DISPLAY RPHDP AT 2070
-           DISPLAY "NO. OF HOURS WORKED:" AT 2140
-           DISPLAY NHWDP AT 2170
-           DISPLAY "NO. OF HOURS LATE/ABSENT:" AT 2240
-           DISPLAY NHLADP AT 2270
-           COMPUTE BIR = 0.0116 * GPAY
-           COMPUTE SSS = 0.0363 * GPAY
-           COMPUTE TAX = BIR + SSS
-           DISPLAY "TAX:" AT 2340
-           MOVE TAX TO TAXDP
-           DISPLAY TAXDP AT 2370
-           COMPUTE DEDLATE = NHLA * GPAY
-           DISPLAY "LATES/ABSENCES:" AT 2440
-           MOVE DEDLATE TO DEDLATEDP
-           DISPLAY DEDLATEDP AT 2470
-           MOVE DEDLATEDP TO DEDLATE
-           COMPUTE DEDUCS = BIR + SSS + DEDLATE
-           DISPLAY "TOTAL DEDUCTIONS:" AT 2540
-           MOVE DEDUCS TO DEDUCSDP
-           DISPLAY DEDUCSDP AT 2570
-           DISPLAY "GROSS PAY" AT 2640
-           MOVE GPAY TO GPAYDP
-           DISPLAY GPAYDP AT 2670
-           COMPUTE NPAY = GPAY - DEDUCS
-           DISPLAY "NET PAY" AT 2740
-           MOVE NPAY TO NPAYDP
-           DISPLAY NPAYDP AT 2770
-           IF POSTC = 'R' OR POSTC = 'r' THEN
-                   DISPLAY "REGULAR" AT 1970
-               ELSE IF POSTC = 'P' OR POSTC = 'p' THEN
-                   DISPLAY "PART TIME" AT 1970
-               ELSE IF POSTC = 'T' OR POSTC = 't' THEN
-                   DISPLAY "TEMPORARY" AT 1970
-               ELSE
-                   DISPLAY "INVALID" AT 1970
-           WRITE INFO-REC.
-           CLOSE INFO-FILE.
-            STOP RUN.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Added a menu so a mistyped RPH/NHW/NHLA can be corrected
+      *     by EMPID without regenerating the whole pay period.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT OPTIONAL CONTRIB-FILE
+          ASSIGN TO "C:\Users\ADMIN\SSSBIR.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CONTRIB-STATUS.
+          SELECT AUDIT-FILE
+          ASSIGN TO "C:\Users\ADMIN\AUDIT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL ENTRY-CKPT-FILE
+          ASSIGN TO "C:\Users\ADMIN\ENTRYCKPT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS ENTRY-CKPT-STATUS.
+          SELECT OPTIONAL EMPLOYEE-MASTER-FILE
+          ASSIGN TO "C:\Users\ADMIN\EMPMAST.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS EM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+       FD  CONTRIB-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CONTRIB-REC.
+           COPY "CONTRIB.CPY".
+      *    ONE LINE PER INFO-REC WRITE SO A BAD RPH OR NHW CAN BE
+      *    TRACED BACK TO THE OPERATOR AND SHIFT THAT KEYED IT IN.
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+       01  AUDIT-REC.
+           05  AU-STAMP PIC X(14).
+           05  AU-OPERATOR PIC X(10).
+           05  AU-EMPID PIC X(5).
+           05  AU-ACTION PIC X(10).
+      *    IN-PROGRESS SNAPSHOT OF ONE NEW-ENTRY SEQUENCE -- REWRITTEN
+      *    AFTER EVERY ACCEPT SO A DROPPED SESSION ONLY COSTS WHATEVER
+      *    FIELD THE CLERK WAS MIDWAY THROUGH TYPING, NOT THE WHOLE
+      *    EMPLOYEE RECORD.
+       FD  ENTRY-CKPT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ENTRY-CKPT-REC.
+       01  ENTRY-CKPT-REC.
+           05  CK-STAGE PIC 9(1).
+           05  CK-EMPID PIC X(5).
+           05  CK-EMPLN PIC A(10).
+           05  CK-EMPFN PIC A(10).
+           05  CK-EMPMN PIC A(10).
+           05  CK-POSTC PIC A(1).
+           05  CK-RPHDP1 PIC X(6).
+           05  CK-NHWDP PIC ZZ9.
+           05  CK-NHLADP PIC Z9.
+      *    SHARED WITH GPAYNPAY -- AN EMPLOYEE'S NAME, POSITION AND
+      *    RATE ARE KEYED IN ONCE AND LOOKED UP FROM THEN ON INSTEAD
+      *    OF BEING RE-TYPED INTO BOTH SYSTEMS EVERY PAY PERIOD.
+       FD  EMPLOYEE-MASTER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EMPLOYEE-MASTER-REC.
+           COPY "EMPMAST.CPY".
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  CONTRIB-STATUS PIC XX.
+       01  ENTRY-CKPT-STATUS PIC XX.
+       01  EM-STATUS PIC XX.
+       01  ENTRY-STAGE PIC 9(1) VALUE 0.
+       01  RESUME-ANS PIC X VALUE 'N'.
+      *    SHOP-CONFIGURED SANITY CEILINGS SO A MISTYPED RATE OR HOURS
+      *    FIGURE NEVER TURNS INTO A FIVE- OR SIX-FIGURE GROSS PAY.
+       01  RPH-CEILING PIC 999V99 VALUE 500.00.
+       01  NHW-CEILING PIC 999 VALUE 366.
+      *    IN-MEMORY COPY OF EMPMAST.DAT, LOADED AND SCANNED BY
+      *    LOAD-EMP-MASTER-TABLE/FIND-EMP-MASTER-ROW.
+       01  EM-LOOKUP-EMPID PIC X(5).
+       01  EM-ROW-CTR PIC 9(4) VALUE 0.
+       01  EM-TABLE-EOF PIC X VALUE 'N'.
+           88 EM-TABLE-END VALUE 'Y'.
+       01  EM-FOUND-SW PIC X VALUE 'N'.
+           88 EM-FOUND-ROW VALUE 'Y'.
+       01  EM-IX PIC 9(4).
+       01  EM-TABLE.
+           05  EM-ROW OCCURS 200 TIMES.
+               10  EMR-EMPID PIC X(5).
+               10  EMR-EMPLN PIC A(10).
+               10  EMR-EMPFN PIC A(10).
+               10  EMR-EMPMN PIC A(10).
+               10  EMR-POSTC PIC A(1).
+               10  EMR-RPH PIC 999V99.
+       01  CHOICE PIC X9.
+       01  GETCHE PIC Z.
+       01  OPERATOR-ID PIC X(10).
+       01  AU-DATE PIC 9(8).
+       01  AU-TIME PIC 9(8).
+      *    SSS/BIR CONTRIBUTION BRACKET TABLE, LOADED FROM SSSBIR.DAT
+      *    AT STARTUP SO THE WITHHOLDING RATE MATCHES THE GOVERNMENT
+      *    TABLE FOR THE EMPLOYEE'S GPAY BAND INSTEAD OF ONE FLAT RATE.
+       01  CONTRIB-EOF PIC X VALUE 'N'.
+           88 CONTRIB-END VALUE 'Y'.
+       01  CONTRIB-CTR PIC 99 VALUE 0.
+       01  CONTRIB-IX PIC 99.
+       01  CONTRIB-TABLE.
+           05  CONTRIB-ROW OCCURS 20 TIMES.
+               10  CT-LOW PIC 9(5)V99.
+               10  CT-HIGH PIC 9(5)V99.
+               10  CT-SSS-RATE PIC V9(4).
+               10  CT-BIR-RATE PIC V9(4).
+       01  CORR-EMPID PIC X(5).
+      *    CHECK-DIGIT VALIDATION FOR EMPID -- SAME WEIGHTED MOD-11
+      *    ROUTINE AS PRIMENUMBERS' CHECK-DIGIT CALCULATOR, SO A
+      *    TRANSPOSED DIGIT IN THE EMPLOYEE ID GETS CAUGHT BEFORE THE
+      *    RECORD IS WRITTEN TO INFO.DAT.
+       01  CDNUM PIC 9(5).
+       01  CD1 PIC 9.
+       01  CD2 PIC 9.
+       01  CD3 PIC 9.
+       01  CD4 PIC 9.
+       01  CD5 PIC 9.
+       01  CDSUM PIC 9(3).
+       01  CDQUOT PIC 9(3).
+       01  CDCHECK PIC 9.
+      *    NEXT-EMPID GENERATOR -- SAME ADD 1 TO N COUNTING-UP IDIOM
+      *    AS NUM1TON'S C-PARA, APPLIED TO THE HIGHEST EMPID ON FILE
+      *    SO THE CLERK NO LONGER KEYS ONE IN BY HAND.
+       01  MAX-EMPID-SERIAL PIC 9(4) VALUE 0.
+       01  ROW-EMPID-SERIAL PIC 9(4).
+      *    SPLITS A MASTER-TABLE RATE BACK INTO RPHDP1'S "DDD.DD"
+      *    KEYSTROKE-STYLE TEXT -- A RETURNING EMPLOYEE'S RATE COMES
+      *    FROM EMR-RPH (NUMERIC), NOT FROM THE OPERATOR'S KEYBOARD.
+       01  RPH-INT PIC 999.
+       01  RPH-DEC PIC 99.
+      *    BORDERED PAYSLIP PRINTOUT -- SAME MOVE ALL '*' TO FIELD
+      *    BORDERING TECHNIQUE AS RIGHTTRIANGLE/DIAMONDASTERISK.
+       01  PSLINE PIC X(40).
+       01  PSNAME PIC X(30).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    ONE OPERATOR ID IS COLLECTED PER SESSION AND STAMPED ON
+      *    EVERY AUDIT LINE WRITTEN DURING THAT SESSION, SINCE THE
+      *    SAME CLERK NORMALLY KEYS IN A WHOLE SHIFT'S WORTH OF
+      *    ENTRIES AND CORRECTIONS IN ONE SITTING.
+           DISPLAY "OPERATOR/CLERK ID: "
+           ACCEPT OPERATOR-ID
+           OPEN EXTEND AUDIT-FILE.
+           PERFORM LOAD-CONTRIB-TABLE.
+           PERFORM UNTIL CHOICE = 'X' OR CHOICE = 'x'
+               DISPLAY "PAYROLL DATA ENTRY"
+               DISPLAY "[N] NEW EMPLOYEE ENTRY"
+               DISPLAY "[C] CORRECT AN EXISTING ENTRY BY EMPLOYEE ID"
+               DISPLAY "[X] EXIT"
+               DISPLAY "ENTER YOUR CHOICE: "
+               ACCEPT CHOICE
+
+               EVALUATE CHOICE
+                   WHEN 'N' WHEN 'n'
+                       PERFORM NEW-ENTRY
+                   WHEN 'C' WHEN 'c'
+                       PERFORM CORRECTION-MODE
+                   WHEN 'X' WHEN 'x'
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       NEW-ENTRY.
+      *    INFO.DAT CARRIES THE WHOLE PAY PERIOD'S REGISTER, SO EACH
+      *    RUN MUST ADD ON TO IT RATHER THAN TRUNCATE IT. NOW THAT
+      *    INFO-FILE IS KEYED ON EMPID, I-O TAKES THE PLACE OF EXTEND
+      *    (INVALID ON AN INDEXED FILE) -- WRITE STILL ADDS THE NEW
+      *    RECORD RATHER THAN REPLACING ONE, THE SAME AS BEFORE.
+           PERFORM CHECK-ENTRY-CKPT.
+           IF RESUME-ANS = 'Y' OR RESUME-ANS = 'y'
+               MOVE CK-STAGE TO ENTRY-STAGE
+               MOVE CK-EMPID TO EMPID
+               MOVE CK-EMPLN TO EMPLN
+               MOVE CK-EMPFN TO EMPFN
+               MOVE CK-EMPMN TO EMPMN
+               MOVE CK-POSTC TO POSTC
+               MOVE CK-RPHDP1 TO RPHDP1
+               MOVE CK-RPHDP1 TO RPH
+               MOVE CK-NHWDP TO NHWDP
+               MOVE CK-NHWDP TO NHW
+               MOVE CK-NHLADP TO NHLADP
+               MOVE CK-NHLADP TO NHLA
+           ELSE
+               PERFORM LOOKUP-RETURNING-EMPLOYEE
+           END-IF.
+           OPEN I-O INFO-FILE.
+           DISPLAY "BANK INFORMATION" AT 0450
+           DISPLAY "EMPLOYEE ID#: " AT 0640
+           DISPLAY EMPID AT 0670
+           DISPLAY "LAST NAME: " AT 0840
+           IF ENTRY-STAGE < 1
+               ACCEPT EMPLN AT 0870
+               PERFORM CLASSIFY-FILING-SECTION
+               MOVE 1 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY EMPLN AT 0870
+               PERFORM CLASSIFY-FILING-SECTION
+           END-IF
+           DISPLAY "FIRST NAME: " AT 0940
+           IF ENTRY-STAGE < 2
+               ACCEPT EMPFN AT 0970
+               MOVE 2 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY EMPFN AT 0970
+           END-IF
+           DISPLAY "MIDDLE NAME: " AT 1040
+           IF ENTRY-STAGE < 3
+               ACCEPT EMPMN AT 1070
+               MOVE 3 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY EMPMN AT 1070
+           END-IF
+           DISPLAY "POSITION CODE: " AT 1240
+           IF ENTRY-STAGE < 4
+               ACCEPT POSTC AT 1270
+      *    CHECK THE POSITION CODE BEFORE ANY PAY IS COMPUTED SO AN
+      *    INVALID CODE NEVER GETS AS FAR AS A WRITTEN INFO-REC.
+               PERFORM UNTIL POSTC = 'R' OR POSTC = 'r' OR
+                       POSTC = 'P' OR POSTC = 'p' OR
+                       POSTC = 'T' OR POSTC = 't'
+                   DISPLAY "INVALID CODE - ENTER R, P OR T" AT 1310
+                   ACCEPT POSTC AT 1270
+               END-PERFORM
+               MOVE 4 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY POSTC AT 1270
+           END-IF
+           DISPLAY "RATE PER HOUR: " AT 1340
+           IF ENTRY-STAGE < 5
+               ACCEPT RPHDP1 AT 1370
+               MOVE RPHDP1 TO RPH
+      *    A MISTYPED RATE SHOULDN'T SAIL STRAIGHT INTO A WRITTEN
+      *    INFO-REC -- CAP IT AT THE SHOP-CONFIGURED CEILING BEFORE
+      *    COMPUTE-PAY EVER RUNS.
+               PERFORM UNTIL RPH > ZERO AND RPH NOT > RPH-CEILING
+                   DISPLAY "INVALID RATE - ENTER A RATE OVER 0 AND "
+                       "UP TO " RPH-CEILING AT 1410
+                   ACCEPT RPHDP1 AT 1370
+                   MOVE RPHDP1 TO RPH
+               END-PERFORM
+               MOVE 5 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY RPHDP1 AT 1370
+           END-IF
+           DISPLAY "NO. OF HOURS WORKED: " AT 1440
+           IF ENTRY-STAGE < 6
+               ACCEPT NHWDP AT 1470
+               MOVE NHWDP TO NHW
+      *    HOURS WORKED CAN'T EXCEED THE DAYS IN THE PAY PERIOD.
+               PERFORM UNTIL NHW NOT > NHW-CEILING
+                   DISPLAY "INVALID HOURS - CANNOT EXCEED "
+                       NHW-CEILING " FOR THE PERIOD" AT 1510
+                   ACCEPT NHWDP AT 1470
+                   MOVE NHWDP TO NHW
+               END-PERFORM
+               MOVE 6 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY NHWDP AT 1470
+           END-IF
+           DISPLAY "NO. OF HOURS LATE/ABSENT: " AT 1540
+           IF ENTRY-STAGE < 7
+               ACCEPT NHLADP AT 1570
+               MOVE NHLADP TO NHLA
+      *    LATE/ABSENT HOURS CAN'T EXCEED HOURS WORKED EITHER.
+               PERFORM UNTIL NHLA NOT > NHW
+                   DISPLAY "INVALID HOURS - CANNOT EXCEED HOURS "
+                       "WORKED" AT 1610
+                   ACCEPT NHLADP AT 1570
+                   MOVE NHLADP TO NHLA
+               END-PERFORM
+               MOVE 7 TO ENTRY-STAGE
+               PERFORM SAVE-ENTRY-CKPT
+           ELSE
+               DISPLAY NHLADP AT 1570
+           END-IF
+
+           PERFORM COMPUTE-PAY
+
+      *=================================================================
+           DISPLAY "EMPLOYEE ID#: " AT 1740
+           DISPLAY EMPID AT 1770
+           DISPLAY "EMPLOYEE NAME: " AT 1840
+           DISPLAY EMPLN AT 1870
+           DISPLAY EMPFN AT 1880
+           DISPLAY EMPMN AT 1890
+           DISPLAY "POSITION CODE: " AT 1940
+           DISPLAY "FILING SECTION: " FILESEC AT 2090
+           DISPLAY "RATE PER HOUR:" AT 2040
+           MOVE RPH TO RPHDP
+           DISPLAY RPHDP AT 2070
+           DISPLAY "NO. OF HOURS WORKED:" AT 2140
+           DISPLAY NHWDP AT 2170
+           DISPLAY "OVERTIME HOURS:" AT 2180
+           DISPLAY NHOT AT 2198
+           DISPLAY "NO. OF HOURS LATE/ABSENT:" AT 2240
+           DISPLAY NHLADP AT 2270
+           DISPLAY "TAX:" AT 2340
+           MOVE TAX TO TAXDP
+           DISPLAY TAXDP AT 2370
+           DISPLAY "LATES/ABSENCES:" AT 2440
+           MOVE DEDLATE TO DEDLATEDP
+           DISPLAY DEDLATEDP AT 2470
+           DISPLAY "TOTAL DEDUCTIONS:" AT 2540
+           MOVE DEDUCS TO DEDUCSDP
+           DISPLAY DEDUCSDP AT 2570
+           DISPLAY "GROSS PAY" AT 2640
+           MOVE GPAY TO GPAYDP
+           DISPLAY GPAYDP AT 2670
+           DISPLAY "NET PAY" AT 2740
+           MOVE NPAY TO NPAYDP
+           DISPLAY NPAYDP AT 2770
+           IF POSTC = 'R' OR POSTC = 'r' THEN
+                   DISPLAY "REGULAR" AT 1970
+               ELSE IF POSTC = 'P' OR POSTC = 'p' THEN
+                   DISPLAY "PART TIME" AT 1970
+               ELSE
+                   DISPLAY "TEMPORARY" AT 1970
+           END-IF
+           WRITE INFO-REC.
+           CLOSE INFO-FILE.
+           PERFORM CLEAR-ENTRY-CKPT.
+           PERFORM SAVE-EMP-MASTER.
+           PERFORM PAYSLIP-PRINT
+           MOVE EMPID TO AU-EMPID
+           MOVE "NEW ENTRY" TO AU-ACTION
+           PERFORM LOG-AUDIT.
+
+       LOOKUP-RETURNING-EMPLOYEE.
+      *    A BLANK ANSWER MEANS A BRAND-NEW HIRE, SO THE EXISTING
+      *    AUTO-NUMBERING TAKES OVER UNCHANGED. A TYPED EMPID THAT
+      *    MATCHES THE MASTER PRE-FILLS NAME, POSITION AND RATE AND
+      *    SKIPS STRAIGHT TO THE HOURS FOR THIS PERIOD.
+           DISPLAY "RETURNING EMPLOYEE? ENTER EMPID, OR LEAVE BLANK "
+               "FOR A NEW HIRE: "
+           MOVE SPACES TO EM-LOOKUP-EMPID
+           ACCEPT EM-LOOKUP-EMPID
+           IF EM-LOOKUP-EMPID = SPACES
+               PERFORM GEN-NEXT-EMPID
+               MOVE 0 TO ENTRY-STAGE
+           ELSE
+               PERFORM LOAD-EMP-MASTER-TABLE
+               PERFORM FIND-EMP-MASTER-ROW
+               IF EM-FOUND-ROW
+                   MOVE EM-LOOKUP-EMPID TO EMPID
+                   MOVE EMR-EMPLN (EM-IX) TO EMPLN
+                   MOVE EMR-EMPFN (EM-IX) TO EMPFN
+                   MOVE EMR-EMPMN (EM-IX) TO EMPMN
+                   MOVE EMR-POSTC (EM-IX) TO POSTC
+                   MOVE EMR-RPH (EM-IX) TO RPH
+                   MOVE RPH TO RPH-INT
+                   COMPUTE RPH-DEC = (RPH - RPH-INT) * 100
+                   STRING RPH-INT DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       RPH-DEC DELIMITED BY SIZE
+                       INTO RPHDP1
+                   PERFORM CLASSIFY-FILING-SECTION
+                   MOVE 5 TO ENTRY-STAGE
+               ELSE
+                   DISPLAY "NO MASTER RECORD FOR THAT EMPID - "
+                       "TREATING AS A NEW HIRE."
+                   PERFORM GEN-NEXT-EMPID
+                   MOVE 0 TO ENTRY-STAGE
+               END-IF
+           END-IF.
+
+       LOAD-EMP-MASTER-TABLE.
+      *    EMPLOYEE-MASTER-FILE IS OPTIONAL LIKE CONTRIB-FILE ABOVE --
+      *    ON A FRESH SYSTEM WITH NO EMPMAST.DAT YET, THE TABLE JUST
+      *    STAYS EMPTY (EVERY LOOKUP MISSES, GEN-NEXT-EMPID'S SCAN
+      *    STARTS THE SERIAL AT 1) INSTEAD OF ABENDING ON THE OPEN.
+           MOVE 0 TO EM-ROW-CTR.
+           MOVE 'N' TO EM-TABLE-EOF.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF EM-STATUS = "00"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END MOVE 'Y' TO EM-TABLE-EOF
+               END-READ
+               PERFORM UNTIL EM-TABLE-END
+                   ADD 1 TO EM-ROW-CTR
+                   MOVE EMPLOYEE-MASTER-REC TO EM-ROW (EM-ROW-CTR)
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END MOVE 'Y' TO EM-TABLE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       FIND-EMP-MASTER-ROW.
+           MOVE 'N' TO EM-FOUND-SW.
+           MOVE 1 TO EM-IX.
+           PERFORM UNTIL EM-IX > EM-ROW-CTR OR EM-FOUND-ROW
+               IF EMR-EMPID (EM-IX) = EM-LOOKUP-EMPID
+                   MOVE 'Y' TO EM-FOUND-SW
+               ELSE
+                   ADD 1 TO EM-IX
+               END-IF
+           END-PERFORM.
+
+       SAVE-EMP-MASTER.
+      *    THE EMPLOYEE JUST WRITTEN TO INFO.DAT IS ADDED TO THE
+      *    MASTER IF NEW, OR HAS ITS NAME/POSITION/RATE REFRESHED IF
+      *    RETURNING, SO GPAYNPAY'S LOOKUP STAYS CURRENT TOO.
+           MOVE EMPID TO EM-LOOKUP-EMPID.
+           PERFORM LOAD-EMP-MASTER-TABLE.
+           PERFORM FIND-EMP-MASTER-ROW.
+           IF NOT EM-FOUND-ROW
+               ADD 1 TO EM-ROW-CTR
+               MOVE EM-ROW-CTR TO EM-IX
+           END-IF.
+           MOVE EMPID TO EMR-EMPID (EM-IX).
+           MOVE EMPLN TO EMR-EMPLN (EM-IX).
+           MOVE EMPFN TO EMR-EMPFN (EM-IX).
+           MOVE EMPMN TO EMR-EMPMN (EM-IX).
+           MOVE POSTC TO EMR-POSTC (EM-IX).
+           MOVE RPH TO EMR-RPH (EM-IX).
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           PERFORM VARYING EM-IX FROM 1 BY 1 UNTIL EM-IX > EM-ROW-CTR
+               MOVE EM-ROW (EM-IX) TO EMPLOYEE-MASTER-REC
+               WRITE EMPLOYEE-MASTER-REC
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+
+       CHECK-ENTRY-CKPT.
+      *    IF AN EARLIER SESSION LEFT FIELDS HALFWAY KEYED IN, OFFER
+      *    TO PICK UP WHERE IT STOPPED INSTEAD OF STARTING THE WHOLE
+      *    EMPLOYEE OVER FROM EMPID.
+           MOVE 0 TO ENTRY-STAGE.
+           MOVE 'N' TO RESUME-ANS.
+           OPEN INPUT ENTRY-CKPT-FILE
+           IF ENTRY-CKPT-STATUS = "00"
+               READ ENTRY-CKPT-FILE
+               IF ENTRY-CKPT-STATUS = "00" AND CK-STAGE > 0
+                   DISPLAY "INCOMPLETE ENTRY FOUND - RESUME? (Y/N): "
+                   ACCEPT RESUME-ANS
+               END-IF
+               CLOSE ENTRY-CKPT-FILE
+           END-IF.
+
+       SAVE-ENTRY-CKPT.
+      *    REWRITE THE CHECKPOINT RECORD WITH WHATEVER HAS BEEN KEYED
+      *    IN SO FAR. LINE SEQUENTIAL HAS NO REWRITE, SO THE FILE IS
+      *    REOPENED FOR OUTPUT EACH TIME, THE SAME WAY SAVE-CKPT DOES
+      *    IT IN READY AND QUIZ1.
+           OPEN OUTPUT ENTRY-CKPT-FILE.
+           MOVE ENTRY-STAGE TO CK-STAGE.
+           MOVE EMPID TO CK-EMPID.
+           MOVE EMPLN TO CK-EMPLN.
+           MOVE EMPFN TO CK-EMPFN.
+           MOVE EMPMN TO CK-EMPMN.
+           MOVE POSTC TO CK-POSTC.
+           MOVE RPHDP1 TO CK-RPHDP1.
+           MOVE NHWDP TO CK-NHWDP.
+           MOVE NHLADP TO CK-NHLADP.
+           WRITE ENTRY-CKPT-REC.
+           CLOSE ENTRY-CKPT-FILE.
+
+       CLEAR-ENTRY-CKPT.
+      *    THE EMPLOYEE IS FULLY WRITTEN TO INFO.DAT NOW, SO THE
+      *    IN-PROGRESS SNAPSHOT NO LONGER APPLIES -- LEAVE BEHIND AN
+      *    EMPTY-STAGE RECORD SO CHECK-ENTRY-CKPT DOES NOT OFFER TO
+      *    RESUME A FINISHED ENTRY.
+           OPEN OUTPUT ENTRY-CKPT-FILE.
+           MOVE 0 TO CK-STAGE.
+           WRITE ENTRY-CKPT-REC.
+           CLOSE ENTRY-CKPT-FILE.
+
+       PAYSLIP-PRINT.
+      *    BORDERED, PRINT-READY PAYSLIP SO THE FIGURES SURVIVE ONCE
+      *    THE SCREEN CLEARS INSTEAD OF DISAPPEARING WITH IT.
+           MOVE ALL '*' TO PSLINE
+           DISPLAY PSLINE
+           DISPLAY "* PAYSLIP"
+           DISPLAY PSLINE
+           STRING EMPLN DELIMITED BY SIZE " " DELIMITED BY SIZE
+               EMPFN DELIMITED BY SIZE
+               INTO PSNAME
+           DISPLAY "| EMPLOYEE ID: " EMPID
+           DISPLAY "| NAME: " PSNAME
+           DISPLAY "| FILING SECTION: " FILESEC
+           DISPLAY "| GROSS PAY: " GPAYDP
+           DISPLAY "| TOTAL DEDUCTIONS: " DEDUCSDP
+           DISPLAY "| NET PAY: " NPAYDP
+           DISPLAY PSLINE.
+
+       CORRECTION-MODE.
+      *    NOW THAT INFO-FILE IS KEYED ON EMPID, ONE RECORD CAN BE
+      *    READ AND REWRITTEN DIRECTLY INSTEAD OF LOADING THE WHOLE
+      *    FILE INTO A TABLE JUST TO FIND AND PATCH ONE ROW.
+           DISPLAY "ENTER EMPLOYEE ID TO CORRECT: ".
+           ACCEPT CORR-EMPID.
+           MOVE CORR-EMPID TO EMPID.
+           OPEN I-O INFO-FILE.
+           READ INFO-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOUND FOR THAT EMPLOYEE ID."
+               NOT INVALID KEY
+                   DISPLAY "CURRENT RATE PER HOUR: " RPH
+                   DISPLAY "ENTER CORRECTED RATE PER HOUR: "
+                   ACCEPT RPHDP1
+                   MOVE RPHDP1 TO RPH
+                   DISPLAY "CURRENT HOURS WORKED: " NHW
+                   DISPLAY "ENTER CORRECTED HOURS WORKED: "
+                   ACCEPT NHWDP
+                   MOVE NHWDP TO NHW
+                   DISPLAY "CURRENT HOURS LATE/ABSENT: " NHLA
+                   DISPLAY "ENTER CORRECTED HOURS LATE/ABSENT: "
+                   ACCEPT NHLADP
+                   MOVE NHLADP TO NHLA
+                   PERFORM COMPUTE-PAY
+                   MOVE TAX TO TAXDP
+                   MOVE DEDLATE TO DEDLATEDP
+                   MOVE DEDUCS TO DEDUCSDP
+                   MOVE GPAY TO GPAYDP
+                   MOVE NPAY TO NPAYDP
+                   DISPLAY "RECOMPUTED GROSS PAY: " GPAY
+                   DISPLAY "RECOMPUTED NET PAY: " NPAY
+                   REWRITE INFO-REC
+                   MOVE CORR-EMPID TO AU-EMPID
+                   MOVE "CORRECTION" TO AU-ACTION
+                   PERFORM LOG-AUDIT
+                   DISPLAY "RECORD UPDATED."
+           END-READ.
+           CLOSE INFO-FILE.
+
+       COMPUTE-PAY.
+      *    HOURS BEYOND THE 40-HOUR THRESHOLD ARE PAID AT 1.25 TIMES
+      *    THE REGULAR RATE, SO GPAY NO LONGER TREATS EVERY HOUR THE
+      *    SAME WHEN AN EMPLOYEE WORKS OVERTIME.
+           IF NHW > 40
+               MOVE 40 TO NHREG
+               COMPUTE NHOT = NHW - 40
+           ELSE
+               MOVE NHW TO NHREG
+               MOVE 0 TO NHOT
+           END-IF
+           COMPUTE GPAY = (RPH * NHREG) + (RPH * 1.25 * NHOT)
+           PERFORM LOOKUP-CONTRIB-BRACKET
+           COMPUTE TAX = BIR + SSS
+      *    LATES/ABSENCES ARE DOCKED AT THE EMPLOYEE'S HOURLY RATE,
+      *    NOT AT THE WHOLE GROSS PAY FIGURE, AND TOTAL DEDUCTIONS
+      *    ARE CAPPED AT GPAY SO NPAY CAN NEVER GO NEGATIVE.
+           IF NHW = 0
+               MOVE 0 TO DEDLATE
+           ELSE
+               COMPUTE DEDLATE = NHLA * (GPAY / NHW)
+           END-IF
+           COMPUTE DEDUCS = BIR + SSS + DEDLATE
+           IF DEDUCS > GPAY
+               DISPLAY "WARNING: DEDUCTIONS EXCEEDED GROSS PAY - "
+                   "CAPPED AT GROSS PAY."
+               MOVE GPAY TO DEDUCS
+           END-IF
+           COMPUTE NPAY = GPAY - DEDUCS.
+
+       LOAD-CONTRIB-TABLE.
+      *    CONTRIB-FILE IS OPTIONAL LIKE GWABRKT-FILE'S BRACKET TABLE --
+      *    IF SSSBIR.DAT IS MISSING THE TABLE JUST STAYS EMPTY AND
+      *    LOOKUP-CONTRIB-BRACKET FALLS BACK TO ITS TOP-BRACKET DEFAULT
+      *    INSTEAD OF ABENDING ON THE OPEN, WHICH USED TO HAPPEN BEFORE
+      *    THE MENU EVEN DISPLAYED.
+           OPEN INPUT CONTRIB-FILE.
+           IF CONTRIB-STATUS = "00"
+               READ CONTRIB-FILE
+                   AT END MOVE 'Y' TO CONTRIB-EOF
+               END-READ
+               PERFORM UNTIL CONTRIB-END
+                   ADD 1 TO CONTRIB-CTR
+                   MOVE CB-LOW TO CT-LOW (CONTRIB-CTR)
+                   MOVE CB-HIGH TO CT-HIGH (CONTRIB-CTR)
+                   MOVE CB-SSS-RATE TO CT-SSS-RATE (CONTRIB-CTR)
+                   MOVE CB-BIR-RATE TO CT-BIR-RATE (CONTRIB-CTR)
+                   READ CONTRIB-FILE
+                       AT END MOVE 'Y' TO CONTRIB-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTRIB-FILE
+           END-IF.
+
+       LOOKUP-CONTRIB-BRACKET.
+      *    FIND THE BRACKET ROW THAT GPAY FALLS INTO AND APPLY THAT
+      *    ROW'S SSS AND BIR RATES. IF GPAY FALLS ABOVE EVERY ROW
+      *    (AN EMPTY OR TOO-SHORT TABLE), THE LAST ROW LOADED STANDS
+      *    IN AS THE TOP BRACKET.
+           MOVE 1 TO CONTRIB-IX.
+           PERFORM UNTIL CONTRIB-IX >= CONTRIB-CTR
+                   OR GPAY <= CT-HIGH (CONTRIB-IX)
+               ADD 1 TO CONTRIB-IX
+           END-PERFORM.
+           COMPUTE SSS = CT-SSS-RATE (CONTRIB-IX) * GPAY.
+           COMPUTE BIR = CT-BIR-RATE (CONTRIB-IX) * GPAY.
+
+       LOG-AUDIT.
+           ACCEPT AU-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-TIME FROM TIME.
+           STRING AU-DATE DELIMITED BY SIZE
+               AU-TIME DELIMITED BY SIZE
+               INTO AU-STAMP
+           MOVE OPERATOR-ID TO AU-OPERATOR
+           WRITE AUDIT-REC.
+
+       GEN-NEXT-EMPID.
+      *    SCAN THE PERSISTENT EMPLOYEE-MASTER-FILE (NOT INFO-FILE,
+      *    WHICH PERIODCLOSE TRUNCATES EVERY PERIOD) FOR THE HIGHEST
+      *    EMPID SERIAL ON FILE AND ADD 1 TO IT (NUM1TON'S COUNTING-UP
+      *    IDIOM), THEN COMPUTE THE CHECK DIGIT FOR THE NEW NUMBER.
+           PERFORM LOAD-EMP-MASTER-TABLE
+           MOVE 0 TO MAX-EMPID-SERIAL
+           PERFORM VARYING EM-IX FROM 1 BY 1 UNTIL EM-IX > EM-ROW-CTR
+               MOVE EMR-EMPID (EM-IX) (1:4) TO ROW-EMPID-SERIAL
+               IF ROW-EMPID-SERIAL > MAX-EMPID-SERIAL
+                   MOVE ROW-EMPID-SERIAL TO MAX-EMPID-SERIAL
+               END-IF
+           END-PERFORM
+           ADD 1 TO MAX-EMPID-SERIAL
+           COMPUTE CDNUM = MAX-EMPID-SERIAL * 10
+           PERFORM COMPUTE-CHECK-DIGIT
+           COMPUTE CDNUM = (MAX-EMPID-SERIAL * 10) + CDCHECK
+           MOVE CDNUM TO EMPID.
+
+       CLASSIFY-FILING-SECTION.
+      *    VOWEL_OR_CONSONANT'S LETTER TEST APPLIED TO EMPLN'S FIRST
+      *    CHARACTER, SO THE PHYSICAL FOLDER GETS FILED INTO THE RIGHT
+      *    CABINET SECTION WITHOUT THE CLERK HAVING TO DECIDE IT.
+           IF EMPLN (1:1) = 'A' OR EMPLN (1:1) = 'a' OR
+              EMPLN (1:1) = 'E' OR EMPLN (1:1) = 'e' OR
+              EMPLN (1:1) = 'I' OR EMPLN (1:1) = 'i' OR
+              EMPLN (1:1) = 'O' OR EMPLN (1:1) = 'o' OR
+              EMPLN (1:1) = 'U' OR EMPLN (1:1) = 'u' THEN
+               MOVE 'V' TO FILESEC
+           ELSE
+               MOVE 'C' TO FILESEC
+           END-IF.
+
+       COMPUTE-CHECK-DIGIT.
+           DIVIDE CDNUM BY 10000 GIVING CD1 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 1000 GIVING CD2 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 100 GIVING CD3 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 10 GIVING CD4 REMAINDER CD5.
+           COMPUTE CDSUM = (CD1 * 5) + (CD2 * 4) + (CD3 * 3)
+               + (CD4 * 2).
+           DIVIDE CDSUM BY 11 GIVING CDQUOT REMAINDER CDCHECK.
+           IF CDCHECK > 9
+               MOVE 0 TO CDCHECK
+           END-IF.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
