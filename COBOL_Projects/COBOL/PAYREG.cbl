@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Read INFO.DAT sequentially and print a columnar
+      *          payroll register with a grand-total line, so the
+      *          pay period's INFO-REC entries can be reconciled
+      *          against the bank transfer file.
+      * Modification History:
+      *   - Loads INFO.DAT into a table, bubble-sorts it by NPAY
+      *     ascending using SWAPPEDVAL's three-move swap pattern on
+      *     whole rows, then prints the register by walking the table
+      *     top-down with NUMBER_TRIANGLE's descending PERFORM VARYING
+      *     pattern so the highest-net-pay employees print first with
+      *     a rank number next to each row.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  EOF-SW PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+       01  TOT-GPAY PIC 9(7)V99 VALUE 0.
+       01  TOT-TAX PIC 9(7)V99 VALUE 0.
+       01  TOT-DEDUCS PIC 9(7)V99 VALUE 0.
+       01  TOT-NPAY PIC 9(7)V99 VALUE 0.
+       01  TOT-GPAYDP PIC $Z,ZZZ,999.99.
+       01  TOT-TAXDP PIC $Z,ZZZ,999.99.
+       01  TOT-DEDUCSDP PIC $Z,ZZZ,999.99.
+       01  TOT-NPAYDP PIC $Z,ZZZ,999.99.
+      *    WHOLE FILE LOADED HERE SO IT CAN BE SORTED BY NPAY BEFORE
+      *    ANYTHING PRINTS -- INFO.DAT ITSELF STAYS IN ENTRY ORDER.
+       01  PR-ROW-CTR PIC 9(4) VALUE 0.
+       01  SRT-I PIC 9(4).
+       01  SRT-J PIC 9(4).
+       01  PRINT-IX PIC 9(4).
+       01  RANK PIC 999.
+       01  PR-TABLE.
+           05  PR-ROW OCCURS 200 TIMES.
+               COPY "INFOROW.CPY".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1500-LOAD-TABLE.
+           PERFORM 1700-SORT-TABLE.
+           PERFORM 2000-PRINT-REGISTER.
+           PERFORM 3000-PRINT-TOTALS.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT INFO-FILE.
+           DISPLAY "PAYROLL REGISTER".
+           DISPLAY "RANK EMPID NAME                 GROSS PAY     TAX"
+               "        DEDUCS      NET PAY".
+           READ INFO-FILE
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+
+       1500-LOAD-TABLE.
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO PR-ROW-CTR
+               MOVE INFO-REC TO PR-ROW (PR-ROW-CTR)
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO EOF-SW
+               END-READ
+           END-PERFORM.
+
+       1700-SORT-TABLE.
+      *    BUBBLE SORT ASCENDING BY NPAY -- SWAPPEDVAL'S THREE-MOVE
+      *    SWAP (VAR1->VAR3, VAR2->VAR1, VAR3->VAR2) APPLIED TO WHOLE
+      *    ROWS, USING INFO-REC AS THE HOLDING AREA FOR THE ROW BEING
+      *    MOVED ASIDE.
+           PERFORM VARYING SRT-I FROM 1 BY 1
+                   UNTIL SRT-I > PR-ROW-CTR - 1
+               PERFORM VARYING SRT-J FROM 1 BY 1
+                       UNTIL SRT-J > PR-ROW-CTR - SRT-I
+                   IF R-NPAY (SRT-J) > R-NPAY (SRT-J + 1)
+                       MOVE PR-ROW (SRT-J) TO INFO-REC
+                       MOVE PR-ROW (SRT-J + 1) TO PR-ROW (SRT-J)
+                       MOVE INFO-REC TO PR-ROW (SRT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2000-PRINT-REGISTER.
+      *    WALK THE SORTED TABLE TOP-DOWN USING NUMBER_TRIANGLE'S
+      *    DESCENDING PERFORM VARYING PATTERN, SO THE HIGHEST NPAY
+      *    (THE LAST TABLE ROW AFTER THE ASCENDING SORT) PRINTS FIRST
+      *    WITH RANK 1.
+           MOVE 0 TO RANK.
+           PERFORM VARYING PRINT-IX FROM PR-ROW-CTR BY -1
+                   UNTIL PRINT-IX < 1
+               ADD 1 TO RANK
+               MOVE PR-ROW (PRINT-IX) TO INFO-REC
+               MOVE GPAY TO GPAYDP
+               MOVE TAX TO TAXDP
+               MOVE DEDUCS TO DEDUCSDP
+               MOVE NPAY TO NPAYDP
+               DISPLAY RANK " " EMPID " " EMPLN " " EMPFN " " GPAYDP
+                   " " TAXDP " " DEDUCSDP " " NPAYDP
+               ADD GPAY TO TOT-GPAY
+               ADD TAX TO TOT-TAX
+               ADD DEDUCS TO TOT-DEDUCS
+               ADD NPAY TO TOT-NPAY
+           END-PERFORM.
+
+       3000-PRINT-TOTALS.
+           MOVE TOT-GPAY TO TOT-GPAYDP
+           MOVE TOT-TAX TO TOT-TAXDP
+           MOVE TOT-DEDUCS TO TOT-DEDUCSDP
+           MOVE TOT-NPAY TO TOT-NPAYDP
+           DISPLAY "----------------------------------------"
+               "----------------------------------"
+           DISPLAY "GRAND TOTAL                " TOT-GPAYDP " "
+               TOT-TAXDP " " TOT-DEDUCSDP " " TOT-NPAYDP.
+
+       9999-EXIT.
+           CLOSE INFO-FILE.
+           STOP RUN.
+       END PROGRAM PAYREG.
