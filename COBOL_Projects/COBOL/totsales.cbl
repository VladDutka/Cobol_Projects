@@ -1,36 +1,239 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date: 
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GPAYNPAY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 GPAY PIC 9(5).
-       01 EMPNO PIC 9(5).
-       01 EMPNAME PIC A(20).
-       01 NPAY PIC 9999V99.
-       01 NHOURS PIC 9(3).
-       01 RHOURS PIC 9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "GROSS PAY AND NET PAY"
-            DISPLAY "EMPLOYEE NO.: "
-            ACCEPT EMPNO.
-            DISPLAY "EMPLOYEE NAME: "
-            ACCEPT EMPNAME.
-            DISPLAY "NO. OF HOURS: "
-            ACCEPT NHOURS.
-            DISPLAY "RATE PER HOUR: "
-            ACCEPT RHOURS.
-
-            MULTIPLY NHOURS BY RHOURS GIVING GPAY.
-            DISPLAY "GROSS PAY: " GPAY
-
-            COMPUTE NPAY = GPAY - (GPAY * 0.1).
-            DISPLAY "NET PAY: " NPAY
-            STOP RUN.
-       END PROGRAM GPAYNPAY.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Added a year-to-date master file keyed by EMPNO so GPAY
+      *     and NPAY accumulate into YTD-GROSS/YTD-NET across runs
+      *     instead of only showing the current period's figures.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GPAYNPAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL YTD-FILE
+          ASSIGN TO "C:\Users\ADMIN\YTDMAST.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS YTD-STATUS.
+          SELECT OPTIONAL EMPLOYEE-MASTER-FILE
+          ASSIGN TO "C:\Users\ADMIN\EMPMAST.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS EM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YTD-REC.
+           COPY "YTDMAST.CPY".
+      *    SHARED WITH QUIZ_FILEHANDLING -- AN EMPLOYEE'S NAME AND
+      *    RATE ARE KEYED IN ONCE AND LOOKED UP FROM THEN ON INSTEAD
+      *    OF BEING RE-TYPED INTO BOTH SYSTEMS EVERY PAY PERIOD.
+       FD  EMPLOYEE-MASTER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EMPLOYEE-MASTER-REC.
+           COPY "EMPMAST.CPY".
+       WORKING-STORAGE SECTION.
+       01 GPAY PIC 9(5).
+       01 EMPNO PIC 9(5).
+       01 EMPNAME PIC A(20).
+       01 NPAY PIC 9999V99.
+       01 NHOURS PIC 9(3).
+      *    WIDENED TO MATCH EMR-RPH'S TWO-DECIMAL RATE -- A WHOLE-
+      *    DOLLAR RHOURS TRUNCATED THE CENTS BOTH COMING OUT OF THE
+      *    MASTER AND GOING BACK INTO IT.
+       01 RHOURS PIC 999V99.
+       01  YTD-STATUS PIC XX.
+       01  EM-STATUS PIC XX.
+       01  POSTC PIC X.
+      *    SAME SHOP-CONFIGURED CEILING AS QUIZ_FILEHANDLING'S
+      *    RPH-CEILING -- A NEW HIRE ENTERED HERE FEEDS THE SAME
+      *    SHARED MASTER, SO A MISTYPED RATE SHOULDN'T BYPASS THE
+      *    SANITY CHECK JUST BECAUSE IT CAME IN THROUGH THIS PROGRAM.
+       01  RPH-CEILING PIC 999V99 VALUE 500.00.
+      *    IN-MEMORY COPY OF EMPMAST.DAT, LOADED AND SCANNED THE SAME
+      *    WAY THE YTD TABLE ABOVE IS LOADED AND SCANNED.
+       01  EM-LOOKUP-EMPID PIC X(5).
+       01  EM-ROW-CTR PIC 9(4) VALUE 0.
+       01  EM-TABLE-EOF PIC X VALUE 'N'.
+           88 EM-TABLE-END VALUE 'Y'.
+       01  EM-FOUND-SW PIC X VALUE 'N'.
+           88 EM-FOUND-ROW VALUE 'Y'.
+       01  EM-IX PIC 9(4).
+       01  EM-TABLE.
+           05  EM-ROW OCCURS 200 TIMES.
+               10  EMR-EMPID PIC X(5).
+               10  EMR-EMPLN PIC A(10).
+               10  EMR-EMPFN PIC A(10).
+               10  EMR-EMPMN PIC A(10).
+               10  EMR-POSTC PIC A(1).
+               10  EMR-RPH PIC 999V99.
+      *    IN-MEMORY COPY OF YTDMAST.DAT: THE WHOLE FILE IS LOADED,
+      *    THE MATCHING EMPNO ROW (OR A NEW ONE) IS UPDATED, AND THE
+      *    WHOLE TABLE IS WRITTEN BACK OUT.
+       01  YTD-ROW-CTR PIC 9(4) VALUE 0.
+       01  YTD-TABLE-EOF PIC X VALUE 'N'.
+           88 YTD-TABLE-END VALUE 'Y'.
+       01  YTD-FOUND-SW PIC X VALUE 'N'.
+           88 YTD-FOUND-ROW VALUE 'Y'.
+       01  YIX PIC 9(4).
+       01  YTD-TABLE.
+           05  YTD-ROW OCCURS 200 TIMES INDEXED BY YTX.
+               COPY "YTDROW.CPY".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "GROSS PAY AND NET PAY"
+            DISPLAY "EMPLOYEE NO.: "
+            ACCEPT EMPNO.
+      *    LOOK THE EMPLOYEE UP ON THE SHARED MASTER FIRST -- ONLY A
+      *    MISS PROMPTS FOR NAME AND RATE, SO A RETURNING EMPLOYEE
+      *    ALREADY ON FILE FROM QUIZ_FILEHANDLING IS NOT RE-KEYED.
+            MOVE EMPNO TO EM-LOOKUP-EMPID.
+            PERFORM LOAD-EMP-MASTER-TABLE.
+            PERFORM FIND-EMP-MASTER-ROW.
+            IF EM-FOUND-ROW
+                STRING EMR-EMPLN (EM-IX) " " EMR-EMPFN (EM-IX)
+                    DELIMITED BY SIZE INTO EMPNAME
+                MOVE EMR-RPH (EM-IX) TO RHOURS
+                DISPLAY "EMPLOYEE NAME (FROM MASTER): " EMPNAME
+                DISPLAY "RATE PER HOUR (FROM MASTER): " RHOURS
+            ELSE
+                DISPLAY "EMPLOYEE NAME: "
+                ACCEPT EMPNAME
+                DISPLAY "POSITION CODE (R/P/T): "
+                ACCEPT POSTC
+                PERFORM UNTIL POSTC = 'R' OR POSTC = 'r' OR
+                        POSTC = 'P' OR POSTC = 'p' OR
+                        POSTC = 'T' OR POSTC = 't'
+                    DISPLAY "INVALID CODE - ENTER R, P OR T"
+                    ACCEPT POSTC
+                END-PERFORM
+                DISPLAY "RATE PER HOUR: "
+                ACCEPT RHOURS
+                PERFORM UNTIL RHOURS > ZERO AND RHOURS NOT > RPH-CEILING
+                    DISPLAY "INVALID RATE - ENTER A RATE OVER 0 AND "
+                        "UP TO " RPH-CEILING
+                    ACCEPT RHOURS
+                END-PERFORM
+            END-IF.
+            DISPLAY "NO. OF HOURS: "
+            ACCEPT NHOURS.
+
+            MULTIPLY NHOURS BY RHOURS GIVING GPAY.
+            DISPLAY "GROSS PAY: " GPAY
+
+            COMPUTE NPAY = GPAY - (GPAY * 0.1).
+            DISPLAY "NET PAY: " NPAY
+
+            PERFORM LOAD-YTD-TABLE.
+            PERFORM FIND-YTD-ROW.
+            IF YTD-FOUND-ROW
+                ADD GPAY TO YR-GROSS (YTX)
+                ADD NPAY TO YR-NET (YTX)
+            ELSE
+                ADD 1 TO YTD-ROW-CTR
+                MOVE EMPNO TO YR-EMPNO (YTD-ROW-CTR)
+                MOVE GPAY TO YR-GROSS (YTD-ROW-CTR)
+                MOVE NPAY TO YR-NET (YTD-ROW-CTR)
+                SET YTX TO YTD-ROW-CTR
+            END-IF.
+            PERFORM REWRITE-YTD-TABLE.
+            IF NOT EM-FOUND-ROW
+                PERFORM SAVE-EMP-MASTER
+            END-IF.
+            DISPLAY "YEAR-TO-DATE GROSS: " YR-GROSS (YTX)
+            DISPLAY "YEAR-TO-DATE NET: " YR-NET (YTX)
+            STOP RUN.
+
+       LOAD-YTD-TABLE.
+      *    YTD-FILE IS OPTIONAL -- THE VERY FIRST RUN, BEFORE YTDMAST.DAT
+      *    EXISTS, JUST STARTS FROM AN EMPTY TABLE INSTEAD OF ABENDING
+      *    ON THE OPEN.
+           MOVE 0 TO YTD-ROW-CTR.
+           MOVE 'N' TO YTD-TABLE-EOF.
+           OPEN INPUT YTD-FILE.
+           IF YTD-STATUS = "00"
+               READ YTD-FILE
+                   AT END MOVE 'Y' TO YTD-TABLE-EOF
+               END-READ
+               PERFORM UNTIL YTD-TABLE-END
+                   ADD 1 TO YTD-ROW-CTR
+                   MOVE YTD-REC TO YTD-ROW (YTD-ROW-CTR)
+                   READ YTD-FILE
+                       AT END MOVE 'Y' TO YTD-TABLE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-FILE
+           END-IF.
+
+       FIND-YTD-ROW.
+           MOVE 'N' TO YTD-FOUND-SW.
+           SET YTX TO 1.
+           PERFORM UNTIL YTX > YTD-ROW-CTR OR YTD-FOUND-ROW
+               IF YR-EMPNO (YTX) = EMPNO
+                   MOVE 'Y' TO YTD-FOUND-SW
+               ELSE
+                   SET YTX UP BY 1
+               END-IF
+           END-PERFORM.
+
+       REWRITE-YTD-TABLE.
+           OPEN OUTPUT YTD-FILE.
+           PERFORM VARYING YIX FROM 1 BY 1 UNTIL YIX > YTD-ROW-CTR
+               MOVE YTD-ROW (YIX) TO YTD-REC
+               WRITE YTD-REC
+           END-PERFORM.
+           CLOSE YTD-FILE.
+
+       LOAD-EMP-MASTER-TABLE.
+      *    EMPLOYEE-MASTER-FILE IS OPTIONAL LIKE YTD-FILE ABOVE -- THE
+      *    VERY FIRST RUN, BEFORE EMPMAST.DAT EXISTS, JUST STARTS FROM
+      *    AN EMPTY TABLE (EVERY LOOKUP MISSES AND FALLS TO THE
+      *    KEY-IN-BY-HAND PATH) INSTEAD OF ABENDING ON THE OPEN.
+           MOVE 0 TO EM-ROW-CTR.
+           MOVE 'N' TO EM-TABLE-EOF.
+           OPEN INPUT EMPLOYEE-MASTER-FILE.
+           IF EM-STATUS = "00"
+               READ EMPLOYEE-MASTER-FILE
+                   AT END MOVE 'Y' TO EM-TABLE-EOF
+               END-READ
+               PERFORM UNTIL EM-TABLE-END
+                   ADD 1 TO EM-ROW-CTR
+                   MOVE EMPLOYEE-MASTER-REC TO EM-ROW (EM-ROW-CTR)
+                   READ EMPLOYEE-MASTER-FILE
+                       AT END MOVE 'Y' TO EM-TABLE-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER-FILE
+           END-IF.
+
+       FIND-EMP-MASTER-ROW.
+           MOVE 'N' TO EM-FOUND-SW.
+           MOVE 1 TO EM-IX.
+           PERFORM UNTIL EM-IX > EM-ROW-CTR OR EM-FOUND-ROW
+               IF EMR-EMPID (EM-IX) = EM-LOOKUP-EMPID
+                   MOVE 'Y' TO EM-FOUND-SW
+               ELSE
+                   ADD 1 TO EM-IX
+               END-IF
+           END-PERFORM.
+
+       SAVE-EMP-MASTER.
+      *    A NEW-HIRE ENTERED HERE GOES ONTO THE SHARED MASTER TOO, SO
+      *    QUIZ_FILEHANDLING'S RETURNING-EMPLOYEE LOOKUP FINDS IT NEXT
+      *    TIME THIS EMPID COMES THROUGH PAYROLL DATA ENTRY.
+           ADD 1 TO EM-ROW-CTR.
+           MOVE EM-LOOKUP-EMPID TO EMR-EMPID (EM-ROW-CTR).
+           MOVE EMPNAME TO EMR-EMPLN (EM-ROW-CTR).
+           MOVE SPACES TO EMR-EMPFN (EM-ROW-CTR).
+           MOVE SPACES TO EMR-EMPMN (EM-ROW-CTR).
+           MOVE POSTC TO EMR-POSTC (EM-ROW-CTR).
+           MOVE RHOURS TO EMR-RPH (EM-ROW-CTR).
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE.
+           PERFORM VARYING EM-IX FROM 1 BY 1 UNTIL EM-IX > EM-ROW-CTR
+               MOVE EM-ROW (EM-IX) TO EMPLOYEE-MASTER-REC
+               WRITE EMPLOYEE-MASTER-REC
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       END PROGRAM GPAYNPAY.
