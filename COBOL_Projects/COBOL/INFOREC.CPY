@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Shared layout of one payroll-register record, written
+      *          by QUIZ_FILEHANDLING and read back by every program
+      *          that reports on, corrects, exports or archives
+      *          INFO.DAT. Pulled out to a copybook so all of those
+      *          programs agree on one record layout.
+      ******************************************************************
+       01  INFO-REC.
+           05  EMPID PIC X(5).
+           05  EMPLN PIC A(10).
+           05  EMPFN PIC A(10).
+           05  EMPMN PIC A(10).
+           05  POSTC PIC A(1).
+           05  RPH PIC 999V99.
+           05  RPHDP PIC $ZZ9.99.
+           05  RPHDP1 PIC X(6).
+           05  NHW PIC 999.
+           05  NHWDP PIC ZZ9.
+           05  NHREG PIC 999.
+           05  NHOT PIC 999.
+           05  NHLA PIC 99.
+           05  NHLADP PIC Z9.
+
+           05  GPAY PIC 9(5)V99.
+           05  GPAYDP PIC $ZZ,999.99.
+           05  TAX PIC 9999V99.
+           05  TAXDP PIC $Z,Z99.99.
+           05  BIR PIC 999V99.
+           05  SSS PIC 999V99.
+           05  DEDLATE PIC 999V99.
+           05  DEDLATEDP PIC $ZZ9.99.
+           05  DEDUCS PIC 9999V99.
+           05  DEDUCSDP PIC $Z,Z99.99.
+           05  NPAY PIC 9(5)V99.
+           05  NPAYDP PIC $ZZ,999.99.
+      *    FILING-CABINET SECTION -- 'V' IF EMPLN STARTS WITH A VOWEL,
+      *    'C' IF IT STARTS WITH A CONSONANT (VOWEL_OR_CONSONANT'S
+      *    LETTER TEST APPLIED TO EMPLN'S FIRST CHARACTER).
+           05  FILESEC PIC X(1).
