@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Round-trip INFO.DAT through a plain comma-delimited
+      *          file so the budgeting spreadsheet can pull payroll
+      *          totals without reading INFO-REC's embedded edited
+      *          fields directly, and so a figure the accountant
+      *          corrects in the spreadsheet can be brought back into
+      *          INFO-REC without hand re-keying either direction.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVPAYROLL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT CSV-FILE
+          ASSIGN TO "C:\Users\ADMIN\PAYBUDGET.CSV"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+      *    ONE COMMA-DELIMITED LINE PER EMPLOYEE -- EMPID, LAST/FIRST/
+      *    MIDDLE NAME, THEN THE FOUR DOLLAR FIGURES THE BUDGET
+      *    WORKBOOK ACTUALLY NEEDS.
+       FD  CSV-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE.
+       01  CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  RUN-MODE PIC X VALUE 'E'.
+           88 EXPORT-RUN VALUE 'E' 'e'.
+           88 IMPORT-RUN VALUE 'I' 'i'.
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+       01  CSV-EOF-SW PIC X VALUE 'N'.
+           88 CSV-END VALUE 'Y'.
+       01  EXPORT-CTR PIC 9(5) VALUE 0.
+       01  IMPORT-CTR PIC 9(5) VALUE 0.
+       01  REJECT-CTR PIC 9(5) VALUE 0.
+      *    PLAIN, UN-DOLLAR-SIGNED NUMERIC PICTURES WITH THE DECIMAL
+      *    POINT SPELLED OUT -- THE BUDGET SPREADSHEET'S CSV IMPORT
+      *    WANTS ORDINARY DIGITS AND A DECIMAL POINT, NOT GPAYDP'S
+      *    DOLLAR SIGN AND COMMA EDITING.
+       01  CSV-GPAY PIC 99999.99.
+       01  CSV-TAX PIC 9999.99.
+       01  CSV-DEDUCS PIC 9999.99.
+       01  CSV-NPAY PIC 99999.99.
+      *    UNSTRING TARGETS FOR AN IMPORTED LINE, SIZED TO MATCH THE
+      *    EDITED PICTURES ABOVE SO THE TEXT CAN BE MOVED STRAIGHT IN.
+       01  IM-EMPID PIC X(5).
+       01  IM-EMPLN PIC X(10).
+       01  IM-EMPFN PIC X(10).
+       01  IM-EMPMN PIC X(10).
+       01  IM-GPAY PIC X(8).
+       01  IM-TAX PIC X(7).
+       01  IM-DEDUCS PIC X(7).
+       01  IM-NPAY PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           DISPLAY "RUN MODE - [E] EXPORT TO CSV  [I] IMPORT FROM "
+               "CSV: "
+           ACCEPT RUN-MODE.
+           IF EXPORT-RUN
+               PERFORM 1000-EXPORT-TO-CSV
+               DISPLAY "PAYBUDGET.CSV WRITTEN -- " EXPORT-CTR
+                   " RECORD(S)."
+           ELSE
+               PERFORM 2000-IMPORT-FROM-CSV
+               DISPLAY "INFO.DAT UPDATED -- " IMPORT-CTR
+                   " RECORD(S) APPLIED, " REJECT-CTR
+                   " REJECTED (UNKNOWN EMPID)."
+           END-IF.
+           PERFORM 9999-EXIT.
+
+       1000-EXPORT-TO-CSV.
+           OPEN INPUT INFO-FILE.
+           OPEN OUTPUT CSV-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               MOVE GPAY TO CSV-GPAY
+               MOVE TAX TO CSV-TAX
+               MOVE DEDUCS TO CSV-DEDUCS
+               MOVE NPAY TO CSV-NPAY
+               STRING EMPID DELIMITED BY SIZE ","  DELIMITED BY SIZE
+                   EMPLN DELIMITED BY SIZE ","  DELIMITED BY SIZE
+                   EMPFN DELIMITED BY SIZE ","  DELIMITED BY SIZE
+                   EMPMN DELIMITED BY SIZE ","  DELIMITED BY SIZE
+                   CSV-GPAY DELIMITED BY SIZE "," DELIMITED BY SIZE
+                   CSV-TAX DELIMITED BY SIZE "," DELIMITED BY SIZE
+                   CSV-DEDUCS DELIMITED BY SIZE "," DELIMITED BY SIZE
+                   CSV-NPAY DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+               ADD 1 TO EXPORT-CTR
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+           CLOSE CSV-FILE.
+
+       2000-IMPORT-FROM-CSV.
+           OPEN INPUT CSV-FILE.
+           OPEN I-O INFO-FILE.
+           READ CSV-FILE
+               AT END MOVE 'Y' TO CSV-EOF-SW
+           END-READ.
+           PERFORM UNTIL CSV-END
+               PERFORM 2100-APPLY-CSV-LINE
+               READ CSV-FILE
+                   AT END MOVE 'Y' TO CSV-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE CSV-FILE.
+           CLOSE INFO-FILE.
+
+       2100-APPLY-CSV-LINE.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO IM-EMPID, IM-EMPLN, IM-EMPFN, IM-EMPMN,
+                   IM-GPAY, IM-TAX, IM-DEDUCS, IM-NPAY
+           END-UNSTRING.
+           MOVE IM-EMPID TO EMPID.
+           READ INFO-FILE
+               INVALID KEY
+                   DISPLAY "REJECTED -- NO SUCH EMPID: " IM-EMPID
+                   ADD 1 TO REJECT-CTR
+               NOT INVALID KEY
+                   MOVE IM-GPAY TO CSV-GPAY
+                   MOVE IM-TAX TO CSV-TAX
+                   MOVE IM-DEDUCS TO CSV-DEDUCS
+                   MOVE IM-NPAY TO CSV-NPAY
+                   MOVE CSV-GPAY TO GPAY
+                   MOVE CSV-TAX TO TAX
+                   MOVE CSV-DEDUCS TO DEDUCS
+                   MOVE CSV-NPAY TO NPAY
+                   MOVE GPAY TO GPAYDP
+                   MOVE TAX TO TAXDP
+                   MOVE DEDUCS TO DEDUCSDP
+                   MOVE NPAY TO NPAYDP
+                   REWRITE INFO-REC
+                   ADD 1 TO IMPORT-CTR
+           END-READ.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM CSVPAYROLL.
