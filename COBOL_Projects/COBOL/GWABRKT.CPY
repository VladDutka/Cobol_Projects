@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: One row of the GWA-equivalent grading-scale table.
+      *          Each row covers an average band and the GWA-equivalent
+      *          remark that applies within that band. Shared by READY,
+      *          QUIZ1 and FINALGWA so the registrar's cutoffs live in
+      *          one file instead of three hand-copied IF chains.
+      ******************************************************************
+       01  GWA-BRACKET-REC.
+           05  GB-LOW PIC 999V99.
+           05  GB-HIGH PIC 999V99.
+           05  GB-REMARK PIC X(10).
