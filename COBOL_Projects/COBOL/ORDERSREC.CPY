@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Shared layout of one completed order, appended by
+      *          ORDERTENDER and read back by any program that reports
+      *          on, audits or reconciles the ORDERS file.
+      ******************************************************************
+       01  ORDERS-REC.
+      *    FIRST TWO DIGITS ARE THE BRANCH CODE (ENTERED AND VALIDATED
+      *    ONCE PER SHIFT IN ORDERTENDER), SO ORDER NUMBERS STAY UNIQUE
+      *    ACROSS COUNTER LOCATIONS ONCE THEY LAND IN ONE SHARED FILE.
+           05  OR-ONUM PIC 9(7).
+           05  OR-ATOT PIC 9(4)V9(2).
+           05  OR-OTEND PIC 9(4)V9(2).
+           05  OR-CHA PIC 9(4)V9(2).
+      *    8-DIGIT YYYYMMDD DATE + 8-DIGIT HHMMSS.. TIME STRINGED
+      *    TOGETHER IS 16 CHARACTERS -- SIZED TO HOLD BOTH WHOLE.
+           05  OR-STAMP PIC X(16).
+      *    EVEN ONUMS ARE COUNTER ORDERS, ODD ONUMS ARE DELIVERY --
+      *    TAGGED AT ENTRY TIME (ODDOREVEN'S DIVIDE BY 2 TEST) SO THE
+      *    DAILY COUNTER/DELIVERY SPLIT CAN BE REPORTED WITHOUT
+      *    RECONSTRUCTING IT FROM RECEIPT TAPES.
+           05  OR-ROUTE PIC X(1).
+      *    THE CASHIER/OPERATOR WHO RANG THIS ORDER UP, KEYED IN ONCE
+      *    PER SHIFT -- TIES ORDERS.DAT BACK TO AN EMPID IN INFO.DAT SO
+      *    COMMISSION CAN BE RECONCILED PER EMPLOYEE.
+           05  OR-CASHIER-EMPID PIC X(5).
