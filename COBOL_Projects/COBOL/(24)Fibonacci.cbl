@@ -1,40 +1,76 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  ENDING PIC 9(2).
-       01  A PIC 9(4).
-       01  B PIC 9(4).
-       01  C PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "FIBONACCI SEQUENCE"
-           DISPLAY "ENTER LIMIT NUMBER OF SEQUENCE:"
-           ACCEPT ENDING
-           MOVE 1 TO A
-           MOVE 1 TO B
-           MOVE 1 TO C
-           DISPLAY A
-           DISPLAY B
-           PERFORM UNTIL ENDING < 1
-
-               COMPUTE C= A + B
-               END-COMPUTE
-
-               MOVE B TO A
-               MOVE C TO B
-               DISPLAY C
-
-               COMPUTE ENDING = ENDING - 1
-               END-COMPUTE
-
-           END-PERFORM
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Writes the generated sequence (term number and value) to
+      *     a box-size reference file instead of only DISPLAYing it,
+      *     since our shipping cartons come in a Fibonacci-like size
+      *     progression and the order-packing process reads this file
+      *     rather than the terms being hand-copied off the screen.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT BOX-SIZE-FILE
+          ASSIGN TO "C:\Users\ADMIN\BOXSIZE.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOX-SIZE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BOX-SIZE-REC.
+           COPY "BOXSIZE.CPY".
+       WORKING-STORAGE SECTION.
+       01  FIBLIMIT PIC 9(2).
+       01  A PIC 9(4).
+       01  B PIC 9(4).
+       01  C PIC 9(4).
+       01  TERM-NO PIC 99 VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "FIBONACCI SEQUENCE"
+           DISPLAY "ENTER LIMIT NUMBER OF SEQUENCE:"
+           ACCEPT FIBLIMIT
+           MOVE 1 TO A
+           MOVE 1 TO B
+           MOVE 1 TO C
+           DISPLAY A
+           DISPLAY B
+
+      *    EACH RUN REGENERATES THE WHOLE BOX-SIZE TABLE FROM SCRATCH,
+      *    SO THE FILE IS TRUNCATED RATHER THAN APPENDED TO.
+           OPEN OUTPUT BOX-SIZE-FILE.
+           ADD 1 TO TERM-NO.
+           MOVE TERM-NO TO BX-TERM.
+           MOVE A TO BX-SIZE.
+           WRITE BOX-SIZE-REC.
+           ADD 1 TO TERM-NO.
+           MOVE TERM-NO TO BX-TERM.
+           MOVE B TO BX-SIZE.
+           WRITE BOX-SIZE-REC.
+
+           PERFORM UNTIL FIBLIMIT < 1
+
+               COMPUTE C= A + B
+               END-COMPUTE
+
+               MOVE B TO A
+               MOVE C TO B
+               DISPLAY C
+
+               ADD 1 TO TERM-NO
+               MOVE TERM-NO TO BX-TERM
+               MOVE C TO BX-SIZE
+               WRITE BOX-SIZE-REC
+
+               COMPUTE FIBLIMIT = FIBLIMIT - 1
+               END-COMPUTE
+
+           END-PERFORM
+           CLOSE BOX-SIZE-FILE.
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
