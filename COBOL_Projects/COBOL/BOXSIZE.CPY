@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: One row of the carton box-size reference table
+      *          generated by Fibonacci.cbl and read by the
+      *          order-packing process instead of hand-copying sizes
+      *          off the screen.
+      ******************************************************************
+       01  BOX-SIZE-REC.
+           05  BX-TERM PIC 99.
+           05  BX-SIZE PIC 9(4).
