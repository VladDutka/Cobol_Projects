@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: One employee's year-to-date payroll totals, looked up
+      *          by EMPNO so GPAYNPAY can carry running YTD-GROSS and
+      *          YTD-NET across runs instead of only showing the
+      *          current period's figures.
+      ******************************************************************
+       01  YTD-REC.
+           05  YTD-EMPNO PIC 9(5).
+           05  YTD-GROSS PIC 9(7)V99.
+           05  YTD-NET PIC 9(7)V99.
