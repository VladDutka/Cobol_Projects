@@ -1,28 +1,145 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  N PIC 9(2).
-       01  CTR PIC 9(2).
-       01  FCTRL PIC 9(6) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       A-PARA.
-           DISPLAY "FACTORIAL OF A NUMBER.".
-           DISPLAY "ENTER A NUMBER.".
-           ACCEPT N.
-           PERFORM B-PARA UNTIL CTR = N.
-           DISPLAY "THE FACTORIAL IS".
-           DISPLAY FCTRL.
-           STOP RUN.
-       B-PARA.
-           ADD 1 TO CTR.
-           COMPUTE FCTRL = FCTRL * CTR.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Generalized the factorial loop into an N-CHOOSE-K
+      *     combinations routine that writes every valid crew
+      *     combination to a roster file for the scheduling clerk,
+      *     instead of shift assignment being trial-and-error.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ROSTER-FILE
+          ASSIGN TO "C:\Users\ADMIN\ROSTER.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ROSTER-REC.
+       01  ROSTER-REC.
+           05  RR-SLOT PIC 99 OCCURS 20 TIMES.
+       WORKING-STORAGE SECTION.
+       01  MODE-CHOICE PIC X.
+       01  N PIC 9(2).
+       01  CTR PIC 9(2).
+       01  FCTRL PIC 9(6) VALUE 1.
+      *    N-CHOOSE-K COMBINATIONS FOR THE SHIFT ROSTER -- C(N,K) IS
+      *    BUILT UP ONE FACTOR AT A TIME (C(N,K) = C(N,K-1) * (N-K+I)
+      *    / I) INSTEAD OF THROUGH RAW N!/K!/(N-K)! FACTORIALS, SINCE
+      *    20! OVERFLOWS ANY FIELD THIS ROSTER WOULD REASONABLY CARRY
+      *    WHILE THE FINAL C(N,K) ITSELF NEVER DOES FOR N UP TO 20.
+       01  CREWN PIC 99.
+       01  WORKERSK PIC 99.
+       01  NCK-RESULT PIC 9(9).
+       01  NCK-IX PIC 99.
+      *    EVERY VALID COMBINATION IS GENERATED IN LEXICOGRAPHIC ORDER
+      *    BY WALKING COMB-IX WITH THE STANDARD NEXT-COMBINATION STEP.
+       01  COMB-IX PIC 99 OCCURS 20 TIMES.
+       01  J PIC 99.
+       01  FIND-I PIC 99 VALUE 0.
+       01  LIMIT-VAL PIC 99.
+       01  DONE-SW PIC X VALUE 'N'.
+           88  COMB-DONE VALUE 'Y'.
+       01  ROSTER-CTR PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "FACTORIAL / SHIFT-ROSTER COMBINATIONS MENU"
+           DISPLAY "[F] FACTORIAL OF A NUMBER"
+           DISPLAY "[C] COMBINATIONS (N CHOOSE K) SHIFT ROSTER"
+           DISPLAY "ENTER YOUR CHOICE: "
+           ACCEPT MODE-CHOICE
+           EVALUATE MODE-CHOICE
+               WHEN 'F' WHEN 'f'
+                   PERFORM FACTORIAL-PARA
+               WHEN 'C' WHEN 'c'
+                   PERFORM COMBINATIONS-PARA
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE."
+           END-EVALUATE.
+           STOP RUN.
+
+       FACTORIAL-PARA.
+           DISPLAY "FACTORIAL OF A NUMBER.".
+           DISPLAY "ENTER A NUMBER.".
+           ACCEPT N.
+           MOVE 0 TO CTR.
+           MOVE 1 TO FCTRL.
+           PERFORM B-PARA UNTIL CTR = N.
+           DISPLAY "THE FACTORIAL IS".
+           DISPLAY FCTRL.
+
+       B-PARA.
+           ADD 1 TO CTR.
+           COMPUTE FCTRL = FCTRL * CTR.
+
+       COMBINATIONS-PARA.
+           DISPLAY "SHIFT ROSTER COMBINATIONS (N CHOOSE K)"
+           DISPLAY "CREW SIZE (N): "
+           ACCEPT CREWN
+           DISPLAY "WORKERS NEEDED PER SHIFT (K): "
+           ACCEPT WORKERSK
+           IF WORKERSK = 0 OR WORKERSK > CREWN OR CREWN > 20
+               DISPLAY "K MUST BE BETWEEN 1 AND N, N NO MORE THAN 20."
+           ELSE
+               PERFORM COMPUTE-NCHOOSEK
+               DISPLAY "NUMBER OF VALID ROSTERS: " NCK-RESULT
+               OPEN OUTPUT ROSTER-FILE
+               PERFORM INIT-COMB
+               MOVE 0 TO ROSTER-CTR
+               PERFORM UNTIL COMB-DONE
+                   PERFORM WRITE-COMB
+                   PERFORM NEXT-COMB
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               DISPLAY "ROSTERS WRITTEN: " ROSTER-CTR
+           END-IF.
+
+       COMPUTE-NCHOOSEK.
+           MOVE 1 TO NCK-RESULT.
+           PERFORM VARYING NCK-IX FROM 1 BY 1 UNTIL NCK-IX > WORKERSK
+               COMPUTE NCK-RESULT =
+                   NCK-RESULT * (CREWN - WORKERSK + NCK-IX) / NCK-IX
+           END-PERFORM.
+
+       INIT-COMB.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WORKERSK
+               MOVE J TO COMB-IX (J)
+           END-PERFORM.
+           MOVE 'N' TO DONE-SW.
+
+       WRITE-COMB.
+           MOVE ZEROS TO ROSTER-REC.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WORKERSK
+               MOVE COMB-IX (J) TO RR-SLOT (J)
+           END-PERFORM.
+           WRITE ROSTER-REC.
+           ADD 1 TO ROSTER-CTR.
+
+       NEXT-COMB.
+      *    FIND THE RIGHTMOST INDEX THAT CAN STILL STEP FORWARD, BUMP
+      *    IT, AND RESET EVERYTHING TO ITS RIGHT -- THE STANDARD
+      *    LEXICOGRAPHIC NEXT-COMBINATION STEP.
+           MOVE 0 TO FIND-I.
+           PERFORM VARYING J FROM WORKERSK BY -1
+                   UNTIL J < 1 OR FIND-I > 0
+               COMPUTE LIMIT-VAL = CREWN - WORKERSK + J
+               IF COMB-IX (J) < LIMIT-VAL
+                   MOVE J TO FIND-I
+               END-IF
+           END-PERFORM.
+           IF FIND-I = 0
+               MOVE 'Y' TO DONE-SW
+           ELSE
+               ADD 1 TO COMB-IX (FIND-I)
+               PERFORM VARYING J FROM FIND-I BY 1 UNTIL J >= WORKERSK
+                   COMPUTE COMB-IX (J + 1) = COMB-IX (J) + 1
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
