@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Shared layout of one employee's master (persistent)
+      *          data -- name, position code, and rate per hour --
+      *          keyed by EMPID. Read by QUIZ_FILEHANDLING and GPAYNPAY
+      *          so an employee's name and rate are keyed in once and
+      *          looked up from then on instead of being re-typed into
+      *          both systems every pay period.
+      ******************************************************************
+       01  EMPLOYEE-MASTER-REC.
+           05  EM-EMPID PIC X(5).
+           05  EM-EMPLN PIC A(10).
+           05  EM-EMPFN PIC A(10).
+           05  EM-EMPMN PIC A(10).
+           05  EM-POSTC PIC A(1).
+           05  EM-RPH PIC 999V99.
