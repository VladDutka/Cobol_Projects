@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: One row of the SSS/BIR contributions-bracket table.
+      *          Each row covers a GPAY band and the SSS and BIR
+      *          withholding rate that applies within that band.
+      ******************************************************************
+       01  CONTRIB-REC.
+           05  CB-LOW PIC 9(5)V99.
+           05  CB-HIGH PIC 9(5)V99.
+           05  CB-SSS-RATE PIC V9(4).
+           05  CB-BIR-RATE PIC V9(4).
