@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Read INFO.DAT and write a fixed-width file in the
+      *          layout our bank's ACH/payroll upload expects, so net
+      *          pay can be submitted for direct deposit instead of
+      *          being retyped by hand from the printed register.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKEXPORT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT BANK-FILE
+          ASSIGN TO "C:\Users\ADMIN\BANKXFER.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+      *    FIXED-WIDTH ACH-STYLE LAYOUT -- EMPID, LAST/FIRST NAME AND
+      *    NET PAY ONLY, THE THREE FIELDS THE BANK'S UPLOAD ASKS FOR.
+       FD  BANK-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BANK-REC.
+       01  BANK-REC.
+           05  BR-EMPID PIC X(5).
+           05  BR-LASTNAME PIC A(10).
+           05  BR-FIRSTNAME PIC A(10).
+           05  BR-NETPAY PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+       01  EXPORT-CTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-EXPORT-BANK-FILE.
+           DISPLAY "BANK TRANSFER FILE WRITTEN -- " EXPORT-CTR
+               " RECORD(S).".
+           PERFORM 9999-EXIT.
+
+       1000-EXPORT-BANK-FILE.
+           OPEN INPUT INFO-FILE.
+           OPEN OUTPUT BANK-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               MOVE EMPID TO BR-EMPID
+               MOVE EMPLN TO BR-LASTNAME
+               MOVE EMPFN TO BR-FIRSTNAME
+               MOVE NPAY TO BR-NETPAY
+               WRITE BANK-REC
+               ADD 1 TO EXPORT-CTR
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+           CLOSE BANK-FILE.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM BANKEXPORT.
