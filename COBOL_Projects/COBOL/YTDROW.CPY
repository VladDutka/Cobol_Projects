@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Same fields as YTDMAST.CPY, laid out as a 10-level
+      *          group so the whole YTD master file can be loaded into
+      *          an OCCURS table without colliding with the FD's
+      *          YTD-REC names.
+      ******************************************************************
+           10  YR-EMPNO PIC 9(5).
+           10  YR-GROSS PIC 9(7)V99.
+           10  YR-NET PIC 9(7)V99.
