@@ -6,11 +6,40 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CALC-LOG-FILE
+          ASSIGN TO "C:\Users\ADMIN\CALCLOG.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL CKPT-FILE
+          ASSIGN TO "C:\Users\ADMIN\RENDONCKPT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CALC-LOG-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CALC-LOG-REC.
+       01  CALC-LOG-REC.
+      *    8-DIGIT YYYYMMDD DATE + 8-DIGIT HHMMSS.. TIME STRINGED
+      *    TOGETHER IS 16 CHARACTERS -- SIZED TO HOLD BOTH WHOLE.
+           05  CL-STAMP PIC X(16).
+           05  CL-CALC PIC X(10).
+           05  CL-DETAIL PIC X(40).
+      *    RENDONCKPT.DAT REMEMBERS THE LAST MENU CHOICE ACTED ON, SO
+      *    THE MENU CAN TELL THE OPERATOR WHERE A DROPPED SESSION LEFT
+      *    OFF INSTEAD OF FORCING A RESTART FROM THE TOP OF THE MENU.
+       FD  CKPT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-REC.
+       01  CKPT-REC PIC X(1).
        WORKING-STORAGE SECTION.
        01  CHOICE PIC X9.
        01  GETCHE PIC Z.
+       01  CL-DATE PIC 9(8).
+       01  CL-TIME PIC 9(8).
+       01  CKPT-STATUS PIC XX.
       *=================================================================
        01  RADDP PIC Z9.
        01  RAD PIC 99.
@@ -30,6 +59,11 @@
          02 BLANK SCREEN.
        PROCEDURE DIVISION.
        MAINMENU.
+      *    EVERY CALCULATION IS ALSO LOGGED TO CALCLOG.DAT SO WHAT
+      *    WAS RUN ON A GIVEN DAY CAN BE SHOWN AFTER THE TERMINAL
+      *    CLEARS INSTEAD OF BEING THROWN AWAY ON STOP RUN.
+           OPEN EXTEND CALC-LOG-FILE.
+           PERFORM SHOW-CKPT.
            PERFORM UNTIL CHOICE = 4
            DISPLAY CLEARSCREEN
            DISPLAY "M A I N  M E N U" AT 0454
@@ -45,24 +79,54 @@
 
             WHEN 'A' WHEN 'a'
            PERFORM VOL
+           PERFORM SAVE-CKPT
            PERFORM GETCH
 
            WHEN 'B' WHEN 'b'
            PERFORM KPHMPH
+           PERFORM SAVE-CKPT
            PERFORM GETCH
 
            WHEN 'C' WHEN 'c'
            PERFORM DIV
+           PERFORM SAVE-CKPT
            PERFORM GETCH
 
            WHEN 'D' WHEN 'd'
            PERFORM EXT
 
+      *    INVALID INPUT JUST FALLS BACK INTO THE PERFORM UNTIL ABOVE
+      *    TO RE-PROMPT -- IT USED TO PERFORM MAINMENU HERE, WHICH
+      *    OPENED CALC-LOG-FILE A SECOND TIME AND NESTED A WHOLE NEW
+      *    COPY OF THIS LOOP INSIDE THE ONE ALREADY RUNNING.
            WHEN OTHER
            DISPLAY "INVALID" AT 2458
-           PERFORM MAINMENU
            END-EVALUATE
            END-PERFORM.
+
+       SHOW-CKPT.
+      *    IF A CHECKPOINT WAS LEFT BY AN EARLIER SESSION, TELL THE
+      *    OPERATOR WHAT THE LAST ACTION RUN WAS BEFORE THE MENU
+      *    REDRAWS -- A DROPPED TERMINAL NO LONGER MEANS STARTING
+      *    BLIND.
+           OPEN INPUT CKPT-FILE
+           IF CKPT-STATUS = "00"
+               READ CKPT-FILE
+               IF CKPT-STATUS = "00"
+                   DISPLAY "RESUMING - LAST ACTION WAS OPTION: "
+                       CKPT-REC
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CKPT.
+      *    RECORD THE OPTION JUST COMPLETED SO THE NEXT SESSION CAN
+      *    PICK UP FROM HERE EVEN IF THIS ONE ENDS WITHOUT REACHING
+      *    OPTION [D] EXIT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE CHOICE TO CKPT-REC
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
        VOL.
            DISPLAY CLEARSCREEN.
            DISPLAY "CALCULATION OF VOLUME OF SPHERE" AT 0452
@@ -74,6 +138,14 @@
 
            DISPLAY "THE VOLUME OF SPHERE IS " AT 0848
            DISPLAY VOLDP AT 0875.
+
+           MOVE "VOLUME" TO CL-CALC
+           STRING "RADIUS=" DELIMITED BY SIZE
+               RADDP DELIMITED BY SIZE
+               " VOLUME=" DELIMITED BY SIZE
+               VOLDP DELIMITED BY SIZE
+               INTO CL-DETAIL
+           PERFORM LOG-CALC.
        KPHMPH.
            DISPLAY CLEARSCREEN.
            DISPLAY "CONVERSION OF KM/H TO MI/H" AT 0452
@@ -85,6 +157,14 @@
 
            DISPLAY "MI/H: " AT 0848
            DISPLAY MPH AT 0860.
+
+           MOVE "KPH-MPH" TO CL-CALC
+           STRING "KMH=" DELIMITED BY SIZE
+               KMHDP DELIMITED BY SIZE
+               " MPH=" DELIMITED BY SIZE
+               MPH DELIMITED BY SIZE
+               INTO CL-DETAIL
+           PERFORM LOG-CALC.
        DIV.
            DISPLAY CLEARSCREEN.
            DISPLAY "QUOTIENT AND REMAINDER" AT 0452.
@@ -104,9 +184,30 @@
            DISPLAY "REMAINDER: " AT 1148
            DISPLAY REM AT 1160.
 
+           MOVE "DIVISION" TO CL-CALC
+           STRING "DEND=" DELIMITED BY SIZE
+               DENDDP DELIMITED BY SIZE
+               " SOR=" DELIMITED BY SIZE
+               SORDP DELIMITED BY SIZE
+               " QUO=" DELIMITED BY SIZE
+               QUODP DELIMITED BY SIZE
+               " REM=" DELIMITED BY SIZE
+               REM DELIMITED BY SIZE
+               INTO CL-DETAIL
+           PERFORM LOG-CALC.
+
+       LOG-CALC.
+           ACCEPT CL-DATE FROM DATE YYYYMMDD.
+           ACCEPT CL-TIME FROM TIME.
+           STRING CL-DATE DELIMITED BY SIZE
+               CL-TIME DELIMITED BY SIZE
+               INTO CL-STAMP
+           WRITE CALC-LOG-REC.
+
        GETCH.
            DISPLAY "ENTER TO CONTINUE..." AT 2651
            ACCEPT GETCHE.
        EXT.
+           CLOSE CALC-LOG-FILE.
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
