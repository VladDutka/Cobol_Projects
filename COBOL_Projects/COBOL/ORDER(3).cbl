@@ -1,30 +1,381 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ORDERTENDER.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  ONUM PIC 9(5).
-       01  OTEND PIC 9(4)V9(2).
-       01  ATOT PIC 9(4)V9(2).
-       01  CHA PIC 9(4)V9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "CACULATE THE CHANGE"
-            DISPLAY "ORDER NUMBER: "
-            ACCEPT ONUM
-            DISPLAY "TOTAL AMOUNT: "
-            ACCEPT ATOT
-            DISPLAY "ORDER TENDERED: "
-            ACCEPT OTEND
-
-            SUBTRACT ATOT FROM OTEND GIVING CHA.
-
-            DISPLAY "CHANGE: " CHA
-            STOP RUN.
-       END PROGRAM ORDERTENDER.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Replaced the single pre-totaled ATOT with an item-by-item
+      *     entry loop (same shape as (29)OrderLists.cbl's B-PARA/
+      *     C-PARA) so the cashier no longer has to add up the order
+      *     by hand before running the program.
+      *   - Reject an under-tender instead of subtracting straight
+      *     into CHA, folding in the same check TENDERISLESSTHAN does
+      *     in revisedtender.cbl.
+      *   - Wrapped one order in an outer shift loop so ATOT collected
+      *     and CHA given out accumulate across orders, with an
+      *     end-of-shift drawer summary on exit.
+      *   - Every completed order is appended to ORDERS.DAT (the
+      *     layout in ORDERSREC.CPY) so a disputed charge can be
+      *     looked up by ONUM later.
+      *   - Absorbed ORDER1.COB and revisedtender.cbl: TRANS-MODE lets
+      *     the cashier pick QUICK (one pre-totaled amount, same as
+      *     the old ORDER1/TENDERISLESSTHAN scripts) instead of ITEM
+      *     entry, both running through the same D-PARA insufficient-
+      *     tender check, so there is one program to train on instead
+      *     of three near-identical ones.
+      *   - Added a batch run mode that reprocesses a whole day's
+      *     ONUM/ATOT/OTEND lines from a file unattended, so a day's
+      *     orders can be reprocessed for an audit without re-keying
+      *     every transaction at a terminal.
+      *   - Interactive order entry now auto-assigns ONUM off the
+      *     highest number already in ORDERS.DAT (same ADD 1 TO N
+      *     counting-up idiom as NUM1TON) instead of the cashier
+      *     keying one in, so no two orders can collide on a number;
+      *     the check-digit is computed for the new number instead of
+      *     validated against a typed one.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDERTENDER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS ORDERS-STATUS.
+          SELECT BATCH-IN-FILE
+          ASSIGN TO "C:\Users\ADMIN\BATCHORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT BATCH-OUT-FILE
+          ASSIGN TO "C:\Users\ADMIN\BATCHRESULTS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+      *    BATCHORDERS.DAT IS A DAY'S WORTH OF ONUM/ATOT/OTEND LINES
+      *    (E.G. AN END-OF-DAY POS EXPORT) REPROCESSED UNATTENDED.
+       FD  BATCH-IN-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BATCH-IN-REC.
+       01  BATCH-IN-REC.
+           05  BI-ONUM PIC 9(7).
+           05  BI-ATOT PIC 9(4)V9(2).
+           05  BI-OTEND PIC 9(4)V9(2).
+           05  BI-ROUTE PIC X.
+       FD  BATCH-OUT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BATCH-OUT-REC.
+       01  BATCH-OUT-REC.
+           05  BO-ONUM PIC 9(7).
+           05  BO-ATOT PIC 9(4)V9(2).
+           05  BO-OTEND PIC 9(4)V9(2).
+           05  BO-CHA PIC 9(4)V9(2).
+           05  BO-STATUS PIC X(12).
+       WORKING-STORAGE SECTION.
+       01  ONUM PIC 9(7).
+       01  ORDERS-STATUS PIC XX.
+       01  INUM PIC 9(2).
+       01  CTR PIC 9(2) VALUE 1.
+       01  IAMOUNT PIC 9(4)V9(2).
+       01  ATOT PIC 9(4)V9(2).
+       01  OTEND PIC 9(4)V9(2).
+       01  CHA PIC 9(4)V9(2).
+       01  INSUF PIC 9(4)V9(2).
+      *    END-OF-SHIFT DRAWER SUMMARY ACCUMULATORS -- RESET ONLY WHEN
+      *    THE PROGRAM STARTS, NOT BETWEEN ORDERS.
+       01  SHIFT-ORDER-CTR PIC 9(4) VALUE 0.
+       01  SHIFT-SALES PIC 9(6)V99 VALUE 0.
+       01  SHIFT-CHANGE PIC 9(6)V99 VALUE 0.
+       01  MORE-ORDERS PIC X VALUE 'Y'.
+           88  NO-MORE-ORDERS VALUE 'N' 'n'.
+       01  OR-DATE PIC 9(8).
+       01  OR-TIME PIC 9(8).
+       01  TRANS-MODE PIC X VALUE 'I'.
+           88  QUICK-MODE VALUE 'Q' 'q'.
+       01  RUN-MODE PIC X VALUE 'I'.
+           88  BATCH-RUN VALUE 'B' 'b'.
+       01  BATCH-EOF PIC X VALUE 'N'.
+           88  BATCH-END VALUE 'Y'.
+      *    CHECK-DIGIT VALIDATION FOR ONUM -- SAME WEIGHTED MOD-11
+      *    ROUTINE AS PRIMENUMBERS' CHECK-DIGIT CALCULATOR, SO A
+      *    TRANSPOSED DIGIT IN THE ORDER NUMBER GETS CAUGHT BEFORE THE
+      *    ORDER IS RECORDED.
+       01  CDNUM PIC 9(5).
+       01  CD1 PIC 9.
+       01  CD2 PIC 9.
+       01  CD3 PIC 9.
+       01  CD4 PIC 9.
+       01  CD5 PIC 9.
+       01  CDSUM PIC 9(3).
+       01  CDQUOT PIC 9(3).
+       01  CDCHECK PIC 9.
+      *    NEXT-ONUM GENERATOR -- SCANS ORDERS.DAT FOR THE HIGHEST
+      *    ORDER NUMBER ON FILE AND ADDS 1 TO ITS SERIAL PART, THE
+      *    SAME COUNTING-UP IDIOM AS NUM1TON'S C-PARA.
+       01  MAX-ONUM PIC 9(7) VALUE 0.
+       01  SERIAL-PART PIC 9(4) VALUE 0.
+       01  GEN-EOF PIC X VALUE 'N'.
+           88  GEN-END VALUE 'Y'.
+      *    DENOMINATION BREAKDOWN OF CHA -- PESO BILLS/COINS ONLY, THE
+      *    CENTAVO REMAINDER IS SHOWN SEPARATELY.
+       01  WHOLE-CHA PIC 9(4).
+       01  DENOM-REM PIC 9(4).
+       01  N1000 PIC 99.
+       01  N500 PIC 99.
+       01  N100 PIC 99.
+       01  N50 PIC 99.
+       01  N20 PIC 999.
+       01  N5 PIC 999.
+       01  N1 PIC 999.
+      *    ROUTE TAG -- THE CASHIER PICKS COUNTER OR DELIVERY UP FRONT
+      *    FOR EACH ORDER INSTEAD OF IT BEING INFERRED FROM ONUM'S
+      *    PARITY, WHICH ONCE THE CHECK DIGIT (030) AND BRANCH PREFIX
+      *    (047) WERE LAYERED ON TOP NO LONGER TRACKS ANYTHING BUT THE
+      *    CHECK DIGIT ITSELF.
+       01  ORDER-TYPE PIC X VALUE 'C'.
+           88  COUNTER-ORDER VALUE 'C' 'c'.
+           88  DELIVERY-ORDER VALUE 'D' 'd'.
+      *    CASHIER/OPERATOR EMPID -- KEYED IN ONCE PER SHIFT AND
+      *    STAMPED ON EVERY ORDER SO ORDERS.DAT CAN BE RECONCILED
+      *    AGAINST THAT EMPLOYEE'S PAYROLL COMMISSION.
+       01  CASHIER-EMPID PIC X(5).
+      *    TWO-DIGIT COUNTER/LOCATION CODE, PREFIXED ONTO EVERY ONUM
+      *    THIS RUN ASSIGNS SO ORDER NUMBERS FROM DIFFERENT LOCATIONS
+      *    NEVER COLLIDE ONCE THEY LAND IN ONE SHARED ORDERS FILE.
+       01  BRANCH-CODE PIC 9(2) VALUE 0.
+       01  ONUM-REST PIC 9(5).
+       01  OR-BRANCH-PART PIC 9(2).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CASHIER/OPERATOR EMPID: "
+           ACCEPT CASHIER-EMPID
+           DISPLAY "BRANCH CODE: "
+           ACCEPT BRANCH-CODE
+           PERFORM UNTIL BRANCH-CODE = 01 OR BRANCH-CODE = 02
+               DISPLAY "INVALID BRANCH CODE - ENTER A KNOWN BRANCH "
+                   "(01 OR 02): "
+               ACCEPT BRANCH-CODE
+           END-PERFORM
+           DISPLAY "RUN MODE - [I] INTERACTIVE  [B] BATCH: "
+           ACCEPT RUN-MODE
+           IF BATCH-RUN
+               PERFORM BATCH-RUN-PARA
+           ELSE
+               PERFORM INIT-NEXT-ONUM
+               OPEN EXTEND ORDERS-FILE
+               PERFORM UNTIL NO-MORE-ORDERS
+                   PERFORM A-PARA
+                   PERFORM B-PARA
+                   PERFORM RECORD-ORDER
+                   DISPLAY "ANOTHER ORDER? (Y/N): "
+                   ACCEPT MORE-ORDERS
+               END-PERFORM
+               PERFORM SHIFT-SUMMARY
+               CLOSE ORDERS-FILE
+           END-IF.
+           STOP RUN.
+
+       BATCH-RUN-PARA.
+      *    REPROCESS EVERY LINE IN BATCHORDERS.DAT UNATTENDED, USING
+      *    THE SAME INSUFFICIENT-TENDER CHECK AS THE INTERACTIVE
+      *    FLOW, AND LOG EACH RESULT (INCLUDING REJECTIONS) TO
+      *    BATCHRESULTS.DAT INSTEAD OF THE SCREEN.
+           OPEN INPUT BATCH-IN-FILE.
+           OPEN OUTPUT BATCH-OUT-FILE.
+           OPEN EXTEND ORDERS-FILE.
+           READ BATCH-IN-FILE
+               AT END MOVE 'Y' TO BATCH-EOF
+           END-READ.
+           PERFORM UNTIL BATCH-END
+               MOVE BI-ONUM TO ONUM
+               MOVE BI-ATOT TO ATOT
+               MOVE BI-OTEND TO OTEND
+               MOVE BI-ROUTE TO ORDER-TYPE
+               IF OTEND < ATOT
+                   MOVE 0 TO CHA
+                   MOVE "INSUFFICIENT" TO BO-STATUS
+               ELSE
+                   SUBTRACT ATOT FROM OTEND GIVING CHA
+                   MOVE "OK" TO BO-STATUS
+                   PERFORM RECORD-ORDER
+               END-IF
+               MOVE ONUM TO BO-ONUM
+               MOVE ATOT TO BO-ATOT
+               MOVE OTEND TO BO-OTEND
+               MOVE CHA TO BO-CHA
+               WRITE BATCH-OUT-REC
+               READ BATCH-IN-FILE
+                   AT END MOVE 'Y' TO BATCH-EOF
+               END-READ
+           END-PERFORM.
+           PERFORM SHIFT-SUMMARY.
+           CLOSE BATCH-IN-FILE.
+           CLOSE BATCH-OUT-FILE.
+           CLOSE ORDERS-FILE.
+
+       A-PARA.
+      *    EACH ORDER STARTS ITS OWN ITEM COUNT AND SUBTOTAL -- ONLY
+      *    THE SHIFT ACCUMULATORS IN RECORD-ORDER CARRY OVER.
+            MOVE 1 TO CTR
+            MOVE 0 TO ATOT
+            DISPLAY "CACULATE THE CHANGE"
+            PERFORM ASSIGN-NEXT-ONUM
+            DISPLAY "ORDER NUMBER (AUTO-ASSIGNED): " ONUM
+            DISPLAY "COUNTER OR DELIVERY ORDER? (C/D): "
+            ACCEPT ORDER-TYPE
+            PERFORM UNTIL COUNTER-ORDER OR DELIVERY-ORDER
+                DISPLAY "INVALID - ENTER C OR D: "
+                ACCEPT ORDER-TYPE
+            END-PERFORM
+            DISPLAY "MODE - [I] ITEM ENTRY  [Q] QUICK TOTAL: "
+            ACCEPT TRANS-MODE
+            IF NOT QUICK-MODE
+                DISPLAY "ENTER NUMBER OF ITEMS: "
+                ACCEPT INUM
+            END-IF.
+
+       B-PARA.
+            IF QUICK-MODE
+      *    QUICK MODE TAKES ONE PRE-TOTALED AMOUNT, THE SAME AS THE
+      *    OLD ORDER1/TENDERISLESSTHAN SCRIPTS, BUT STILL RUNS
+      *    THROUGH D-PARA'S INSUFFICIENT-TENDER CHECK.
+                DISPLAY "TOTAL AMOUNT: "
+                ACCEPT ATOT
+            ELSE
+                PERFORM C-PARA UNTIL CTR > INUM
+                DISPLAY "TOTAL AMOUNT: " ATOT
+            END-IF.
+            PERFORM D-PARA.
+
+            DISPLAY "CHANGE: " CHA.
+            PERFORM DENOM-BREAKDOWN.
+
+       C-PARA.
+            DISPLAY "ITEM NO." CTR
+            ADD 1 TO CTR.
+            DISPLAY "ITEM AMOUNT: "
+            ACCEPT IAMOUNT.
+            ADD IAMOUNT TO ATOT.
+            DISPLAY "ITEMS ENTERED: " CTR " RUNNING SUBTOTAL: " ATOT.
+
+       D-PARA.
+      *    RE-PROMPT ON AN UNDER-TENDER INSTEAD OF LETTING SUBTRACT
+      *    ATOT FROM OTEND GIVING CHA PRODUCE A TRUNCATED/MISLEADING
+      *    UNSIGNED RESULT -- THE ORDER STILL HAS TO GET PAID FOR.
+            DISPLAY "ORDER TENDERED: "
+            ACCEPT OTEND
+            PERFORM UNTIL OTEND >= ATOT
+                SUBTRACT OTEND FROM ATOT GIVING INSUF
+                DISPLAY "INSUFFICIENT PAYMENT - SHORT BY " INSUF
+                DISPLAY "ORDER TENDERED: "
+                ACCEPT OTEND
+            END-PERFORM.
+            SUBTRACT ATOT FROM OTEND GIVING CHA.
+
+       DENOM-BREAKDOWN.
+      *    SUGGEST A BILL/COIN COUNT FOR CHA SO THE CASHIER DOESN'T
+      *    HAVE TO WORK OUT THE DENOMINATIONS IN THEIR HEAD.
+           MOVE CHA TO WHOLE-CHA
+           DIVIDE WHOLE-CHA BY 1000 GIVING N1000 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 500 GIVING N500 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 100 GIVING N100 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 50 GIVING N50 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 20 GIVING N20 REMAINDER DENOM-REM
+           DIVIDE DENOM-REM BY 5 GIVING N5 REMAINDER DENOM-REM
+           MOVE DENOM-REM TO N1
+           DISPLAY "CHANGE BREAKDOWN:"
+           DISPLAY "  1000'S: " N1000
+           DISPLAY "   500'S: " N500
+           DISPLAY "   100'S: " N100
+           DISPLAY "    50'S: " N50
+           DISPLAY "    20'S: " N20
+           DISPLAY "     5'S: " N5
+           DISPLAY "     1'S: " N1.
+
+       INIT-NEXT-ONUM.
+      *    RUN ONCE BEFORE THE ORDER LOOP OPENS ORDERS-FILE FOR
+      *    APPENDING -- FINDS THE SERIAL PART OF THE HIGHEST ORDER
+      *    NUMBER ALREADY ON FILE SO ASSIGN-NEXT-ONUM CAN COUNT UP
+      *    FROM THERE FOR EVERY ORDER THIS RUN ADDS. ORDERS-FILE IS
+      *    OPTIONAL -- ON A FRESH SYSTEM WITH NO ORDERS.DAT YET, THE
+      *    SCAN IS SKIPPED AND THE SERIAL JUST STARTS AT 0 INSTEAD OF
+      *    ABENDING ON THE OPEN, SAME AS ITEM-FILE/BOX-SIZE-FILE.
+           MOVE 0 TO MAX-ONUM.
+           MOVE 'N' TO GEN-EOF.
+           OPEN INPUT ORDERS-FILE.
+           IF ORDERS-STATUS = "00"
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO GEN-EOF
+               END-READ
+               PERFORM UNTIL GEN-END
+                   DIVIDE OR-ONUM BY 100000 GIVING OR-BRANCH-PART
+                       REMAINDER ONUM-REST
+                   IF OR-BRANCH-PART = BRANCH-CODE
+                           AND OR-ONUM > MAX-ONUM
+                       MOVE OR-ONUM TO MAX-ONUM
+                   END-IF
+                   READ ORDERS-FILE
+                       AT END MOVE 'Y' TO GEN-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORDERS-FILE
+           END-IF.
+           DIVIDE MAX-ONUM BY 100000 GIVING OR-BRANCH-PART
+               REMAINDER ONUM-REST.
+           DIVIDE ONUM-REST BY 10 GIVING SERIAL-PART.
+
+       ASSIGN-NEXT-ONUM.
+      *    SAME ADD 1 TO N COUNTING-UP IDIOM AS NUM1TON'S C-PARA,
+      *    THEN THE CHECK DIGIT IS COMPUTED FOR THE NEW NUMBER, AND
+      *    THE BRANCH CODE IS PREFIXED ONTO THE RESULT.
+           ADD 1 TO SERIAL-PART.
+           COMPUTE CDNUM = SERIAL-PART * 10.
+           PERFORM COMPUTE-CHECK-DIGIT.
+           COMPUTE ONUM = (BRANCH-CODE * 100000) +
+               (SERIAL-PART * 10) + CDCHECK.
+
+       COMPUTE-CHECK-DIGIT.
+           DIVIDE CDNUM BY 10000 GIVING CD1 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 1000 GIVING CD2 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 100 GIVING CD3 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 10 GIVING CD4 REMAINDER CD5.
+           COMPUTE CDSUM = (CD1 * 5) + (CD2 * 4) + (CD3 * 3)
+               + (CD4 * 2).
+           DIVIDE CDSUM BY 11 GIVING CDQUOT REMAINDER CDCHECK.
+           IF CDCHECK > 9
+               MOVE 0 TO CDCHECK
+           END-IF.
+
+       RECORD-ORDER.
+      *    APPEND THE COMPLETED ORDER TO ORDERS.DAT AND ROLL IT INTO
+      *    THE RUNNING SHIFT TOTALS SO THE DRAWER CAN BE RECONCILED
+      *    WITHOUT ADDING UP INDIVIDUAL RECEIPTS BY HAND.
+           MOVE ONUM TO OR-ONUM
+           MOVE ATOT TO OR-ATOT
+           MOVE OTEND TO OR-OTEND
+           MOVE CHA TO OR-CHA
+           IF COUNTER-ORDER
+               MOVE 'C' TO OR-ROUTE
+           ELSE
+               MOVE 'D' TO OR-ROUTE
+           END-IF
+           MOVE CASHIER-EMPID TO OR-CASHIER-EMPID
+           ACCEPT OR-DATE FROM DATE YYYYMMDD
+           ACCEPT OR-TIME FROM TIME
+           STRING OR-DATE DELIMITED BY SIZE
+               OR-TIME DELIMITED BY SIZE
+               INTO OR-STAMP
+           WRITE ORDERS-REC
+           ADD 1 TO SHIFT-ORDER-CTR
+           ADD ATOT TO SHIFT-SALES
+           ADD CHA TO SHIFT-CHANGE.
+
+       SHIFT-SUMMARY.
+           DISPLAY "===== END OF SHIFT DRAWER SUMMARY ====="
+           DISPLAY "ORDERS RUNG UP: " SHIFT-ORDER-CTR
+           DISPLAY "TOTAL SALES: " SHIFT-SALES
+           DISPLAY "TOTAL CHANGE GIVEN: " SHIFT-CHANGE.
+       END PROGRAM ORDERTENDER.
