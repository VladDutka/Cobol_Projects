@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Nightly unattended driver that runs the day's INFO.DAT
+      *          validation pass, then the payroll register, then rolls
+      *          up the audit log, in one fixed sequence with
+      *          stop-on-error, so the three steps are never run out of
+      *          order or skipped by an operator typing cobcrun by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRIVER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT AUDIT-FILE
+          ASSIGN TO "C:\Users\ADMIN\AUDIT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+      *    SAME LAYOUT QUIZ_FILEHANDLING WRITES -- READ HERE, NEVER
+      *    WRITTEN, SINCE THIS DRIVER ONLY REPORTS ON THE DAY'S FILE.
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-REC.
+       01  AUDIT-REC.
+           05  AU-STAMP PIC X(14).
+           05  AU-OPERATOR PIC X(10).
+           05  AU-EMPID PIC X(5).
+           05  AU-ACTION PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+       01  AUDIT-EOF-SW PIC X VALUE 'N'.
+           88 AUDIT-END VALUE 'Y'.
+       01  BATCH-ERROR-SW PIC X VALUE 'N'.
+           88 BATCH-ERROR VALUE 'Y'.
+      *    SAME SIGN CLASSIFIER AS POSITIVE AND SIGNEXCEPTIONS,
+      *    DUPLICATED HERE SO THE VALIDATION PASS CAN TELL GOOD GPAY/
+      *    NPAY FIGURES FROM NEGATIVE OR ZERO ONES WITHOUT CALLING OUT
+      *    TO ANOTHER PROGRAM.
+       01  CHK-AMT PIC S9(9)V99.
+       01  CHK-STATUS PIC X(8).
+       01  VALID-CTR PIC 9(4) VALUE 0.
+       01  EXCEPT-CTR PIC 9(4) VALUE 0.
+      *    REGISTER TOTALS -- SAME ACCUMULATORS AS PAYREG, WITHOUT THE
+      *    SORT, SINCE THIS PASS JUST NEEDS THE REGISTER PRINTED AND
+      *    TOTALED, NOT RANKED.
+       01  TOT-GPAY PIC 9(7)V99 VALUE 0.
+       01  TOT-TAX PIC 9(7)V99 VALUE 0.
+       01  TOT-DEDUCS PIC 9(7)V99 VALUE 0.
+       01  TOT-NPAY PIC 9(7)V99 VALUE 0.
+       01  TOT-GPAYDP PIC $Z,ZZZ,999.99.
+       01  TOT-TAXDP PIC $Z,ZZZ,999.99.
+       01  TOT-DEDUCSDP PIC $Z,ZZZ,999.99.
+       01  TOT-NPAYDP PIC $Z,ZZZ,999.99.
+      *    AUDIT ROLLUP COUNTERS -- ONE PER ACTION THE AUDIT LOG CAN
+      *    CARRY TODAY.
+       01  RU-NEW-CTR PIC 9(5) VALUE 0.
+       01  RU-CORR-CTR PIC 9(5) VALUE 0.
+       01  RU-OTHER-CTR PIC 9(5) VALUE 0.
+       01  RU-TOTAL-CTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-VALIDATE-INFO.
+           IF BATCH-ERROR
+               DISPLAY "*** VALIDATION FOUND " EXCEPT-CTR
+                   " EXCEPTION(S) -- BATCH STOPPED BEFORE THE "
+                   "REGISTER AND AUDIT ROLLUP. ***"
+               PERFORM 9999-EXIT
+           END-IF.
+           PERFORM 2000-PRINT-REGISTER.
+           PERFORM 3000-ROLLUP-AUDIT.
+           PERFORM 9999-EXIT.
+
+       1000-VALIDATE-INFO.
+      *    EVERY GPAY/NPAY ON FILE MUST CLASSIFY AS POSITIVE BEFORE THE
+      *    REGISTER AND AUDIT ROLLUP ARE ALLOWED TO RUN -- A SKIPPED
+      *    OR BAD VALIDATION PASS MUST NOT SLIDE THROUGH SILENTLY.
+           DISPLAY "STEP 1 OF 3: VALIDATING INFO.DAT...".
+           OPEN INPUT INFO-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               ADD 1 TO VALID-CTR
+               MOVE GPAY TO CHK-AMT
+               PERFORM 1100-CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   ADD 1 TO EXCEPT-CTR
+                   MOVE 'Y' TO BATCH-ERROR-SW
+                   DISPLAY "EXCEPTION: EMPID " EMPID " GPAY " GPAY
+                       " IS " CHK-STATUS
+               END-IF
+               MOVE NPAY TO CHK-AMT
+               PERFORM 1100-CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   ADD 1 TO EXCEPT-CTR
+                   MOVE 'Y' TO BATCH-ERROR-SW
+                   DISPLAY "EXCEPTION: EMPID " EMPID " NPAY " NPAY
+                       " IS " CHK-STATUS
+               END-IF
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+           DISPLAY "VALIDATED " VALID-CTR " RECORD(S), "
+               EXCEPT-CTR " EXCEPTION(S).".
+
+       1100-CLASSIFY-SIGN.
+           IF CHK-AMT > 0
+               MOVE "POSITIVE" TO CHK-STATUS
+           ELSE
+               IF CHK-AMT < 0
+                   MOVE "NEGATIVE" TO CHK-STATUS
+               ELSE
+                   MOVE "ZERO" TO CHK-STATUS
+               END-IF
+           END-IF.
+
+       2000-PRINT-REGISTER.
+      *    SAME READ/ACCUMULATE/PRINT PATTERN AS PAYREG, RUN HERE AS
+      *    STEP 2 OF THE FIXED SEQUENCE.
+           DISPLAY "STEP 2 OF 3: PRINTING PAYROLL REGISTER...".
+           MOVE 'N' TO INFO-EOF-SW.
+           OPEN INPUT INFO-FILE.
+           DISPLAY "PAYROLL REGISTER".
+           DISPLAY "EMPID NAME                 GROSS PAY     TAX"
+               "        DEDUCS      NET PAY".
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               MOVE GPAY TO GPAYDP
+               MOVE TAX TO TAXDP
+               MOVE DEDUCS TO DEDUCSDP
+               MOVE NPAY TO NPAYDP
+               DISPLAY EMPID " " EMPLN " " EMPFN " " GPAYDP
+                   " " TAXDP " " DEDUCSDP " " NPAYDP
+               ADD GPAY TO TOT-GPAY
+               ADD TAX TO TOT-TAX
+               ADD DEDUCS TO TOT-DEDUCS
+               ADD NPAY TO TOT-NPAY
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+           MOVE TOT-GPAY TO TOT-GPAYDP.
+           MOVE TOT-TAX TO TOT-TAXDP.
+           MOVE TOT-DEDUCS TO TOT-DEDUCSDP.
+           MOVE TOT-NPAY TO TOT-NPAYDP.
+           DISPLAY "----------------------------------------"
+               "----------------------------------".
+           DISPLAY "GRAND TOTAL                " TOT-GPAYDP " "
+               TOT-TAXDP " " TOT-DEDUCSDP " " TOT-NPAYDP.
+
+       3000-ROLLUP-AUDIT.
+      *    TALLY TODAY'S AUDIT.DAT BY ACTION SO THE OPERATOR GETS A
+      *    ONE-LINE SUMMARY OF HOW MANY NEW ENTRIES AND CORRECTIONS
+      *    WERE KEYED IN, INSTEAD OF HAVING TO SCROLL THE RAW LOG.
+           DISPLAY "STEP 3 OF 3: ROLLING UP THE AUDIT LOG...".
+           OPEN INPUT AUDIT-FILE.
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO AUDIT-EOF-SW
+           END-READ.
+           PERFORM UNTIL AUDIT-END
+               ADD 1 TO RU-TOTAL-CTR
+               EVALUATE AU-ACTION
+                   WHEN "NEW ENTRY"
+                       ADD 1 TO RU-NEW-CTR
+                   WHEN "CORRECTION"
+                       ADD 1 TO RU-CORR-CTR
+                   WHEN OTHER
+                       ADD 1 TO RU-OTHER-CTR
+               END-EVALUATE
+               READ AUDIT-FILE
+                   AT END MOVE 'Y' TO AUDIT-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           DISPLAY "AUDIT ROLLUP: " RU-TOTAL-CTR " LINE(S) -- "
+               RU-NEW-CTR " NEW ENTRY, " RU-CORR-CTR " CORRECTION, "
+               RU-OTHER-CTR " OTHER.".
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM BATCHDRIVER.
