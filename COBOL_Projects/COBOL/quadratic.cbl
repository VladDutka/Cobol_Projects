@@ -1,7 +1,14 @@
       ******************************************************************
       * Author:Vlad Dutka
       * Date:
-      * Purpose:
+      * Purpose: Break-even calculator for the pricing team -- A/B/C
+      *          are the cost/price/fixed-cost coefficients of the
+      *          cost-vs-revenue curve in unit volume, and ROOT1/ROOT2
+      *          are the break-even volumes.
+      * Modification History:
+      *   - Checks the discriminant for a negative value up front and
+      *     reports "NO REAL BREAK-EVEN POINT" instead of blowing up
+      *     on FUNCTION SQRT of a negative number.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -12,26 +19,31 @@
        01  A PIC 9(2).
        01  B PIC 9(2).
        01  C PIC 9(2).
-       01  D PIC 9(2).
+       01  D PIC S9(4).
        01  ROOT1 PIC S9(2)V9(2).
        01  ROOT2 PIC S9(2)V9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ROOTS OF QUADRATIC"
-            DISPLAY "VALUE OF A: "
+            DISPLAY "BREAK-EVEN CALCULATOR"
+            DISPLAY "COST COEFFICIENT (A): "
             ACCEPT A.
-            DISPLAY "VALUE OF B: "
+            DISPLAY "PRICE COEFFICIENT (B): "
             ACCEPT B.
-            DISPLAY "VALUE OF C: "
+            DISPLAY "FIXED-COST COEFFICIENT (C): "
             ACCEPT C.
 
-            DISPLAY "QUADRATIC EQUATION: " A "x^2 " B "x" " " C
+            DISPLAY "COST-VS-REVENUE CURVE: " A "x^2 " B "x" " " C
 
             COMPUTE D = (B*B) - (4*A*C).
-            COMPUTE ROOT1 = (-B + FUNCTION SQRT(D))  / (2*A).
-            COMPUTE ROOT2 = (-B - FUNCTION SQRT(D))  / (2*A).
 
-            DISPLAY "ROOT 1: " ROOT1
-            DISPLAY "ROOT 2: " ROOT2
+            IF D < 0
+                DISPLAY "NO REAL BREAK-EVEN POINT"
+            ELSE
+                COMPUTE ROOT1 = (-B + FUNCTION SQRT(D))  / (2*A)
+                COMPUTE ROOT2 = (-B - FUNCTION SQRT(D))  / (2*A)
+                DISPLAY "BREAK-EVEN VOLUME 1: " ROOT1
+                DISPLAY "BREAK-EVEN VOLUME 2: " ROOT2
+            END-IF.
+
             STOP RUN.
        END PROGRAM ROQ.
