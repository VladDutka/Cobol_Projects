@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Read-only inquiry screen against INFO.DAT -- enter an
+      *          EMPID and see that employee's name, rate, hours and
+      *          gross/net pay without ever opening the file for
+      *          output, so answering "what did I get paid" can't
+      *          accidentally alter a record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOOKUP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  LOOKUP-EMPID PIC X(5).
+       01  LOOKUP-AGAIN PIC X VALUE 'Y'.
+       01  PSNAME PIC A(21).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 2000-LOOKUP-LOOP
+               UNTIL LOOKUP-AGAIN = 'N' OR LOOKUP-AGAIN = 'n'.
+           PERFORM 9999-EXIT.
+
+       2000-LOOKUP-LOOP.
+      *    INFO-FILE IS KEYED ON EMPID, SO A SINGLE LOOKUP GOES
+      *    STRAIGHT TO THE RECORD INSTEAD OF SCANNING A LOADED TABLE.
+           DISPLAY "ENTER EMPLOYEE ID TO LOOK UP: " AT 0210.
+           ACCEPT LOOKUP-EMPID AT 0240.
+           MOVE LOOKUP-EMPID TO EMPID.
+           OPEN INPUT INFO-FILE.
+           READ INFO-FILE
+               INVALID KEY
+                   DISPLAY "NO RECORD FOUND FOR THAT EMPLOYEE ID."
+                       AT 0410
+               NOT INVALID KEY
+                   PERFORM 2200-DISPLAY-EMPLOYEE
+           END-READ.
+           CLOSE INFO-FILE.
+           DISPLAY "LOOK UP ANOTHER EMPLOYEE? (Y/N): " AT 1810.
+           ACCEPT LOOKUP-AGAIN AT 1850.
+
+       2200-DISPLAY-EMPLOYEE.
+           STRING EMPLN DELIMITED BY SIZE " " DELIMITED BY SIZE
+               EMPFN DELIMITED BY SIZE
+               INTO PSNAME.
+           DISPLAY "EMPLOYEE ID: " AT 0610.
+           DISPLAY EMPID AT 0625.
+           DISPLAY "NAME: " AT 0810.
+           DISPLAY PSNAME AT 0820.
+           DISPLAY "RATE PER HOUR: " AT 1010.
+           DISPLAY RPHDP1 AT 1030.
+           DISPLAY "HOURS WORKED: " AT 1210.
+           DISPLAY NHWDP AT 1230.
+           DISPLAY "HOURS LATE/ABSENT: " AT 1410.
+           DISPLAY NHLADP AT 1435.
+           DISPLAY "GROSS PAY: " AT 1610.
+           DISPLAY GPAYDP AT 1625.
+           DISPLAY "NET PAY: " AT 1710.
+           DISPLAY NPAYDP AT 1725.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM EMPLOOKUP.
