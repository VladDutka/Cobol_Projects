@@ -6,12 +6,39 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    EACH TIER'S CUMULATIVE TOTAL IS APPENDED HERE SO A
+      *    GRADUATED-COMMISSION PAYOUT TABLE CAN BE RUN OFF WITHOUT
+      *    RETYPING THE TIER TOTALS FROM THE SCREEN.
+          SELECT COMM-LOG-FILE
+          ASSIGN TO "C:\Users\ADMIN\COMMTIER.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+      *    REGRESSION LOG FOR PERF'S SELF-TEST MODE, SO A RUNTIME OR
+      *    COMPILER CHANGE THAT BREAKS FUNCTION MOD OR NESTED PERFORM
+      *    VARYING SHOWS UP HERE INSTEAD OF BEING CAUGHT BY ACCIDENT.
+          SELECT SELFTEST-LOG-FILE
+          ASSIGN TO "C:\Users\ADMIN\PERFTEST.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  COMM-LOG-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS COMM-LOG-REC.
+       01  COMM-LOG-REC.
+           05  CM-TIER PIC ZZZ9.
+           05  CM-CUMULATIVE PIC ZZZ9.
+       FD  SELFTEST-LOG-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SELFTEST-LOG-REC.
+       01  SELFTEST-LOG-REC.
+           05  ST-STAMP PIC X(14).
+           05  ST-RESULT PIC X(4).
+           05  ST-DETAIL PIC X(40).
        WORKING-STORAGE SECTION.
        01  CHOICE PIC X9.
        01  GETCHE PIC Z.
-       01  POS PIC 9999.
        01  POSA PIC 9999.
       *=================================================================
        01  INC PIC 999 VALUE 1.
@@ -24,6 +51,9 @@
        01  N2 PIC 99999.
        01  N2DP PIC ZZZZ9.
        01  TEMP PIC 99.
+       01  ORIGN1 PIC 99999.
+       01  ORIGN2 PIC 99999.
+       01  LCM PIC 9(9).
        01  X PIC 9999.
        01  XDP PIC ZZZ9.
        01  Y PIC 9999.
@@ -33,6 +63,25 @@
        01  SUMA PIC 9999.
        01  SUMADP PIC ZZZ9.
        01  SUMB PIC 9999.
+       01  SUMBDP PIC ZZZ9.
+       01  POSB PIC 9999.
+       01  LOG-TABLE PIC X VALUE 'N'.
+           88  LOG-TABLE-YES VALUE 'Y' 'y'.
+      *    PERF SELF-TEST: COMPARE THE PERFECT NUMBERS FOUND UNDER A
+      *    FIXED LIM OF 500 AGAINST THE KNOWN ANSWER (6, 28, 496).
+       01  SELFTEST-MODE PIC X VALUE 'N'.
+           88  SELFTEST-YES VALUE 'Y' 'y'.
+       01  FOUND-CTR PIC 99 VALUE 0.
+       01  FOUND1 PIC 999 VALUE 0.
+       01  FOUND2 PIC 999 VALUE 0.
+       01  FOUND3 PIC 999 VALUE 0.
+       01  EXPECT1 PIC 999 VALUE 6.
+       01  EXPECT2 PIC 999 VALUE 28.
+       01  EXPECT3 PIC 999 VALUE 496.
+       01  ST-DATE PIC 9(8).
+       01  ST-TIME PIC 9(8).
+       01  ST-PASS-SW PIC X VALUE 'Y'.
+           88  ST-PASSED VALUE 'Y'.
        SCREEN SECTION.
        01  CLEARSCREEN.
            02 BLANK SCREEN.
@@ -76,11 +125,19 @@
 
        PERF.
            DISPLAY CLEARSCREEN.
-           COMPUTE POS = 1048.
            DISPLAY "CALCULATE PERFECT NUMBERS BETWEEN 1 TO 500" AT 0452.
-           DISPLAY "ENTER MAX NUM:" AT 0648.
-           ACCEPT LIMDP AT 0665.
-           MOVE LIMDP TO LIM.
+           DISPLAY "RUN AS SELF-TEST (FIXED 1-500, LOGGED)? (Y/N): "
+           AT 0548.
+           ACCEPT SELFTEST-MODE AT 0595.
+           MOVE 0 TO FOUND-CTR.
+           MOVE 0 TO FOUND1 FOUND2 FOUND3.
+           IF SELFTEST-YES
+               MOVE 500 TO LIM
+           ELSE
+               DISPLAY "ENTER MAX NUM:" AT 0648
+               ACCEPT LIMDP AT 0665
+               MOVE LIMDP TO LIM
+           END-IF.
 
            DISPLAY "PERFECT NUMBERS BETWEEN 1 TO 500" AT 0848.
 
@@ -90,11 +147,20 @@
               IF FUNCTION MOD(INC,J) = 0
               COMPUTE TOTS = TOTS + J
               IF TOTS = INC
-              DISPLAY INC AT POS
-              ADD 5 TO POS
+              DISPLAY INC
+              ADD 1 TO FOUND-CTR
+              EVALUATE FOUND-CTR
+                  WHEN 1 MOVE INC TO FOUND1
+                  WHEN 2 MOVE INC TO FOUND2
+                  WHEN 3 MOVE INC TO FOUND3
+              END-EVALUATE
               END-IF
            END-PERFORM
            END-PERFORM.
+
+           IF SELFTEST-YES
+               PERFORM SELFTEST-CHECK
+           END-IF.
        GCD.
            DISPLAY CLEARSCREEN.
            DISPLAY "THE GCD OF 2 NUMBERS" AT 0452.
@@ -103,7 +169,11 @@
            MOVE N1DP TO N1.
            DISPLAY "ENTER 2ND NUMBER: " AT 0848
            ACCEPT N2DP AT 0865
-           MOVE N2DP TO N2.
+      *    N1 AND N2 ARE CONSUMED BY THE EUCLIDEAN LOOP BELOW, SO THE
+      *    ORIGINAL VALUES ARE KEPT HERE FOR THE LCM = (N1*N2)/GCD
+      *    CALCULATION AFTERWARD.
+           MOVE N1 TO ORIGN1.
+           MOVE N2 TO ORIGN2.
 
            IF N1 < N2
              MOVE N2 TO TEMP
@@ -119,37 +189,95 @@
            DISPLAY "GCD: " AT 1048
            DISPLAY N1 AT 1060.
 
+      *    SHIFT SCHEDULING NEEDS THE LCM OF TWO ROTATION-CYCLE
+      *    LENGTHS TO KNOW WHEN THEIR DAYS OFF NEXT COINCIDE.
+           COMPUTE LCM = (ORIGN1 * ORIGN2) / N1.
+           DISPLAY "LCM: " AT 1248
+           DISPLAY LCM AT 1260.
+
        SERIES.
            DISPLAY CLEARSCREEN.
-           COMPUTE POS = 0848.
-           COMPUTE POSA = 0850.
+           COMPUTE POSA = 0848.
+           COMPUTE POSB = 0860.
            DISPLAY "CALCULATE THE SERIES OF (1) + (1+2) + (1+2+N)"
            AT 0452
            DISPLAY "INPUT THE VALUE OF NTH TERM :" AT 0648
            ACCEPT NTHDP AT 0680.
            MOVE NTHDP TO NTH.
 
+           DISPLAY "TIER  CUMULATIVE" AT 0748.
+
+           MOVE 0 TO SUMA.
+           DISPLAY "LOG THIS TABLE TO A FILE? (Y/N): " AT 2248.
+           ACCEPT LOG-TABLE AT 2283.
+           IF LOG-TABLE-YES
+               OPEN EXTEND COMM-LOG-FILE
+           END-IF.
+
            PERFORM VARYING X FROM 1 BY 1 UNTIL X > NTH
            COMPUTE SUMB = 0
            PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > X
-
            COMPUTE SUMA = SUMA + Y
            COMPUTE SUMB = SUMB + Y
-           MOVE Y TO YDP
+           END-PERFORM
+      *    EACH TIER'S RUNNING CUMULATIVE SUM IS A ROW OF THE
+      *    GRADUATED-COMMISSION PAYOUT TABLE -- THE PREVIOUS VERSION
+      *    OF THIS PARAGRAPH ONLY EVER SHOWED THE GRAND TOTAL.
+           MOVE X TO XDP
+           MOVE SUMB TO SUMBDP
+           DISPLAY XDP " " SUMBDP AT POSA
+           ADD 5 TO POSA
+           IF LOG-TABLE-YES
+               MOVE X TO CM-TIER
+               MOVE SUMB TO CM-CUMULATIVE
+               WRITE COMM-LOG-REC
+           END-IF
+           END-PERFORM.
 
-      *     DISPLAY YDP NO ADVANCING
+           IF LOG-TABLE-YES
+               CLOSE COMM-LOG-FILE
+           END-IF.
 
-           IF (Y < X)
-           DISPLAY " "
+           MOVE SUMA TO SUMADP.
+           DISPLAY "THE SUM OF THE ABOVE SERIES IS : " AT 2048
+           DISPLAY SUMADP AT 2080.
 
-           END-IF
+       SELFTEST-CHECK.
+      *    6, 28 AND 496 ARE THE KNOWN PERFECT NUMBERS UNDER 500 --
+      *    IF THIS RUN FOUND ANYTHING ELSE, FUNCTION MOD OR THE NESTED
+      *    PERFORM VARYING STOPPED BEHAVING CORRECTLY ON THIS RUNTIME.
+           MOVE 'Y' TO ST-PASS-SW.
+           IF FOUND-CTR NOT = 3
+               MOVE 'N' TO ST-PASS-SW
+           END-IF.
+           IF FOUND1 NOT = EXPECT1 OR FOUND2 NOT = EXPECT2
+                   OR FOUND3 NOT = EXPECT3
+               MOVE 'N' TO ST-PASS-SW
+           END-IF.
 
-           END-PERFORM
-      *     DISPLAY " = " SUMB
-           END-PERFORM.
-           MOVE SUMA TO SUMADP.
-           DISPLAY "THE SUM OF THE ABOVE SERIES IS : " AT 0848
-           DISPLAY SUMADP AT 0880.
+           IF ST-PASSED
+               DISPLAY "SELF-TEST: PASS" AT 2048
+               MOVE "PASS" TO ST-RESULT
+           ELSE
+               DISPLAY "SELF-TEST: FAIL" AT 2048
+               MOVE "FAIL" TO ST-RESULT
+           END-IF.
+
+           ACCEPT ST-DATE FROM DATE YYYYMMDD.
+           ACCEPT ST-TIME FROM TIME.
+           STRING ST-DATE DELIMITED BY SIZE
+               ST-TIME DELIMITED BY SIZE
+               INTO ST-STAMP
+           STRING "FOUND=" DELIMITED BY SIZE
+               FOUND1 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FOUND2 DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FOUND3 DELIMITED BY SIZE
+               INTO ST-DETAIL
+           OPEN EXTEND SELFTEST-LOG-FILE
+           WRITE SELFTEST-LOG-REC
+           CLOSE SELFTEST-LOG-FILE.
 
        GETCH.
            DISPLAY "ENTER TO CONTINUE..." AT 2651
