@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Nightly scan of ORDERS.DAT for the "lucky number"
+      *          promo -- reuses (25)Palindrome.cbl's digit-reversal
+      *          logic against every ONUM instead of a cashier
+      *          eyeballing order numbers as they're rung up, and
+      *          writes the qualifying order numbers out for the
+      *          promo team.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROMEPROMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT PROMO-FILE
+          ASSIGN TO "C:\Users\ADMIN\PALPROMO.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+       FD  PROMO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PROMO-REC.
+       01  PROMO-REC.
+           05  PR-ONUM PIC 9(7).
+       WORKING-STORAGE SECTION.
+      *    WIDENED TO MATCH OR-ONUM'S BRANCH-PREFIXED 7-DIGIT WIDTH --
+      *    A 5-DIGIT N/TEMP/RVRS WOULD TRUNCATE THE BRANCH CODE BEFORE
+      *    THE REVERSAL LOOP EVER SAW IT.
+       01  N PIC 9(7).
+       01  TEMP PIC 9(7).
+       01  REMDR PIC 9.
+       01  RVRS PIC 9(7).
+       01  ORDERS-EOF PIC X VALUE 'N'.
+           88  ORDERS-END VALUE 'Y'.
+       01  PROMO-CTR PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ORDERS-FILE.
+           OPEN OUTPUT PROMO-FILE.
+           READ ORDERS-FILE
+               AT END MOVE 'Y' TO ORDERS-EOF
+           END-READ.
+           PERFORM UNTIL ORDERS-END
+               MOVE OR-ONUM TO N
+               MOVE N TO TEMP
+               MOVE 0 TO RVRS
+               PERFORM A-PARA UNTIL N = 0
+               IF RVRS = TEMP
+                   MOVE OR-ONUM TO PR-ONUM
+                   WRITE PROMO-REC
+                   ADD 1 TO PROMO-CTR
+               END-IF
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO ORDERS-EOF
+               END-READ
+           END-PERFORM.
+           DISPLAY "PALINDROME ORDERS FOUND: " PROMO-CTR.
+           CLOSE ORDERS-FILE.
+           CLOSE PROMO-FILE.
+           STOP RUN.
+       A-PARA.
+           DIVIDE N BY 10 GIVING N REMAINDER REMDR.
+           COMPUTE RVRS = RVRS * 10 + REMDR.
+       END PROGRAM PALINDROMEPROMO.
