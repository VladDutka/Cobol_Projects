@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Read the shared STUDENT-GRADES file and tally how
+      *          many students landed in each GWA bracket, plus
+      *          overall pass/fail counts, so a section's grade
+      *          distribution can be seen at a glance instead of
+      *          running EQUIVS/EQUI student-by-student.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADESUMMARY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT GRADES-FILE
+          ASSIGN TO "C:\Users\ADMIN\STUDENTGRADES.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADES-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS GRADE-REC.
+           COPY "GRADEREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+       01  STUDENT-CTR PIC 9(5) VALUE 0.
+       01  PASS-CTR PIC 9(5) VALUE 0.
+       01  FAIL-CTR PIC 9(5) VALUE 0.
+      *    ONE TALLY PER BRACKET, IN THE SAME ORDER READY/QUIZ1 TEST
+      *    THEM, SO THE DISTRIBUTION PRINTS TOP BRACKET FIRST.
+       01  CNT-100 PIC 9(5) VALUE 0.
+       01  CNT-125 PIC 9(5) VALUE 0.
+       01  CNT-150 PIC 9(5) VALUE 0.
+       01  CNT-175 PIC 9(5) VALUE 0.
+       01  CNT-200 PIC 9(5) VALUE 0.
+       01  CNT-225 PIC 9(5) VALUE 0.
+       01  CNT-250 PIC 9(5) VALUE 0.
+       01  CNT-275 PIC 9(5) VALUE 0.
+       01  CNT-300 PIC 9(5) VALUE 0.
+       01  CNT-FAILED PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-TALLY-GRADES.
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT GRADES-FILE.
+           DISPLAY "GRADE DISTRIBUTION SUMMARY".
+           READ GRADES-FILE
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+
+       2000-TALLY-GRADES.
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO STUDENT-CTR
+               EVALUATE GR-REMARK
+                   WHEN "1.00" ADD 1 TO CNT-100 PASS-CTR
+                   WHEN "1.25" ADD 1 TO CNT-125 PASS-CTR
+                   WHEN "1.50" ADD 1 TO CNT-150 PASS-CTR
+                   WHEN "1.75" ADD 1 TO CNT-175 PASS-CTR
+                   WHEN "2.00" ADD 1 TO CNT-200 PASS-CTR
+                   WHEN "2.25" ADD 1 TO CNT-225 PASS-CTR
+                   WHEN "2.50" ADD 1 TO CNT-250 PASS-CTR
+                   WHEN "2.75" ADD 1 TO CNT-275 PASS-CTR
+                   WHEN "3.00" ADD 1 TO CNT-300 PASS-CTR
+                   WHEN OTHER ADD 1 TO CNT-FAILED FAIL-CTR
+               END-EVALUATE
+               READ GRADES-FILE
+                   AT END MOVE 'Y' TO EOF-SW
+               END-READ
+           END-PERFORM.
+
+       3000-PRINT-SUMMARY.
+           DISPLAY "GWA 1.00: " CNT-100
+           DISPLAY "GWA 1.25: " CNT-125
+           DISPLAY "GWA 1.50: " CNT-150
+           DISPLAY "GWA 1.75: " CNT-175
+           DISPLAY "GWA 2.00: " CNT-200
+           DISPLAY "GWA 2.25: " CNT-225
+           DISPLAY "GWA 2.50: " CNT-250
+           DISPLAY "GWA 2.75: " CNT-275
+           DISPLAY "GWA 3.00: " CNT-300
+           DISPLAY "FAILED:   " CNT-FAILED
+           DISPLAY "----------------------------------------"
+           DISPLAY "TOTAL STUDENTS: " STUDENT-CTR
+           DISPLAY "PASSED: " PASS-CTR "   FAILED: " FAIL-CTR.
+
+       9999-EXIT.
+           CLOSE GRADES-FILE.
+           STOP RUN.
+       END PROGRAM GRADESUMMARY.
