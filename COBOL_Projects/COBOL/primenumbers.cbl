@@ -1,38 +1,111 @@
-      ******************************************************************
-      * Author:Vlad Dutka
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMENUMBERS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUM PIC 9(2).
-       01  RMNDR PIC 9(2).
-       01  ANS PIC 9(2).
-       01  I PIC 9(2).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "DISPLAY THE PRIME NUMBER"
-            DISPLAY "ENTER A NUMBER: "
-            ACCEPT NUM.
-
-            IF NUM = 0 OR NUM = 1 THEN
-                DISPLAY NUM " IS NOT A PRIME NUMBER."
-            ELSE IF NUM = 2 OR NUM = 3 THEN
-                DISPLAY NUM " IS A PRIME NUMBER."
-
-            ELSE
-                DIVIDE NUM BY 2 GIVING ANS REMAINDER RMNDR
-                DIVIDE NUM BY 3 GIVING ANS REMAINDER I
-
-            IF RMNDR = 0 OR I = 0 THEN
-                DISPLAY NUM " IS NOT A PRIME NUMBER."
-            ELSE
-                DISPLAY NUM " IS A PRIME NUMBER."
-
-
-            STOP RUN.
-       END PROGRAM PRIMENUMBERS.
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose:
+      * Modification History:
+      *   - Fixed the primality test: it used to only rule a number
+      *     out if it was divisible by 2 or 3, so e.g. 25 or 35
+      *     wrongly showed as prime. Divisibility is now checked
+      *     against every candidate divisor up to NUM / 2.
+      *   - Generalized the paragraph into a numeric validation menu
+      *     and added a check-digit calculator/validator, the same
+      *     weighted mod-11 routine duplicated into QUIZ_FILEHANDLING
+      *     (EMPID) and the ORDER programs (ONUM) so a transposed-
+      *     digit typo in a key gets caught before the record is
+      *     written.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMENUMBERS.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  CHOICE PIC X.
+       01  NUM PIC 9(5).
+       01  DVSR PIC 9(5).
+       01  QUOT PIC 9(5).
+       01  RMNDR PIC 9(5).
+       01  PRIME-SW PIC X VALUE 'Y'.
+           88  IS-PRIME VALUE 'Y'.
+      *    CHECK-DIGIT CALCULATOR/VALIDATOR -- A 5-DIGIT KEY'S LAST
+      *    DIGIT IS TREATED AS THE CHECK DIGIT OVER THE FIRST FOUR,
+      *    WEIGHTED 5-4-3-2 AND REDUCED MOD 11, SO A TRANSPOSED OR
+      *    MISTYPED DIGIT CHANGES THE CHECK DIGIT AND GETS CAUGHT.
+       01  CDNUM PIC 9(5).
+       01  CD1 PIC 9.
+       01  CD2 PIC 9.
+       01  CD3 PIC 9.
+       01  CD4 PIC 9.
+       01  CD5 PIC 9.
+       01  CDSUM PIC 9(3).
+       01  CDCHECK PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM UNTIL CHOICE = 'X' OR CHOICE = 'x'
+                DISPLAY "NUMERIC VALIDATION MENU"
+                DISPLAY "[P] CHECK IF A NUMBER IS PRIME"
+                DISPLAY "[C] CHECK-DIGIT CALCULATOR/VALIDATOR"
+                DISPLAY "[X] EXIT"
+                DISPLAY "ENTER YOUR CHOICE: "
+                ACCEPT CHOICE
+                EVALUATE CHOICE
+                    WHEN 'P' WHEN 'p'
+                        PERFORM PRIME-CHECK
+                    WHEN 'C' WHEN 'c'
+                        PERFORM CHECK-DIGIT-CHECK
+                    WHEN 'X' WHEN 'x'
+                        CONTINUE
+                    WHEN OTHER
+                        DISPLAY "INVALID CHOICE."
+                END-EVALUATE
+            END-PERFORM.
+            STOP RUN.
+
+       PRIME-CHECK.
+           DISPLAY "ENTER A NUMBER: "
+           ACCEPT NUM.
+
+           IF NUM = 0 OR NUM = 1
+               DISPLAY NUM " IS NOT A PRIME NUMBER."
+           ELSE IF NUM = 2 OR NUM = 3
+               DISPLAY NUM " IS A PRIME NUMBER."
+           ELSE
+               MOVE 'Y' TO PRIME-SW
+               PERFORM VARYING DVSR FROM 2 BY 1
+                       UNTIL DVSR > NUM / 2 OR NOT IS-PRIME
+                   DIVIDE NUM BY DVSR GIVING QUOT REMAINDER RMNDR
+                   IF RMNDR = 0
+                       MOVE 'N' TO PRIME-SW
+                   END-IF
+               END-PERFORM
+               IF IS-PRIME
+                   DISPLAY NUM " IS A PRIME NUMBER."
+               ELSE
+                   DISPLAY NUM " IS NOT A PRIME NUMBER."
+               END-IF
+           END-IF.
+
+       CHECK-DIGIT-CHECK.
+           DISPLAY "ENTER A 5-DIGIT KEY (LAST DIGIT IS THE CHECK "
+               "DIGIT): "
+           ACCEPT CDNUM.
+           PERFORM COMPUTE-CHECK-DIGIT.
+           IF CDCHECK = CD5
+               DISPLAY CDNUM " IS VALID - CHECK DIGIT MATCHES."
+           ELSE
+               DISPLAY CDNUM " IS INVALID - EXPECTED CHECK DIGIT "
+                   CDCHECK
+           END-IF.
+
+       COMPUTE-CHECK-DIGIT.
+           DIVIDE CDNUM BY 10000 GIVING CD1 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 1000 GIVING CD2 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 100 GIVING CD3 REMAINDER CDSUM.
+           DIVIDE CDSUM BY 10 GIVING CD4 REMAINDER CD5.
+           COMPUTE CDSUM = (CD1 * 5) + (CD2 * 4) + (CD3 * 3)
+               + (CD4 * 2).
+           DIVIDE CDSUM BY 11 GIVING RMNDR REMAINDER CDCHECK.
+           IF CDCHECK > 9
+               MOVE 0 TO CDCHECK
+           END-IF.
+       END PROGRAM PRIMENUMBERS.
