@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Shared layout of one student's grade computation,
+      *          appended by READY and QUIZ1 and read back by the
+      *          grade-distribution summary report.
+      ******************************************************************
+       01  GRADE-REC.
+           05  GR-SNUM PIC X(18).
+           05  GR-SNAME PIC A(20).
+           05  GR-PREL PIC 9(2).
+           05  GR-MID PIC 9(2).
+           05  GR-FIN PIC 9(2).
+           05  GR-AVE PIC 9(2)V9(2).
+           05  GR-REMARK PIC X(10).
