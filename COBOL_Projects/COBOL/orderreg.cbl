@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Read ORDERS.DAT sequentially and print a daily split
+      *          of order count and total sales between counter orders
+      *          and delivery orders, using the OR-ROUTE tag that
+      *          ORDERTENDER stamps on every record at entry time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDERREG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SW PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+       01  CTR-CTR PIC 9(5) VALUE 0.
+       01  CTR-SALES PIC 9(7)V99 VALUE 0.
+       01  DLV-CTR PIC 9(5) VALUE 0.
+       01  DLV-SALES PIC 9(7)V99 VALUE 0.
+       01  CTR-SALESDP PIC $Z,ZZZ,999.99.
+       01  DLV-SALESDP PIC $Z,ZZZ,999.99.
+       01  TOT-CTR PIC 9(5) VALUE 0.
+       01  TOT-SALES PIC 9(7)V99 VALUE 0.
+       01  TOT-SALESDP PIC $Z,ZZZ,999.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-TALLY-ORDERS.
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT ORDERS-FILE.
+           DISPLAY "DAILY ORDER ROUTE SUMMARY".
+           READ ORDERS-FILE
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+
+       2000-TALLY-ORDERS.
+      *    OR-ROUTE IS STAMPED BY ORDERTENDER FROM THE CASHIER'S
+      *    COUNTER/DELIVERY ANSWER AT ENTRY TIME -- 'C' FOR COUNTER,
+      *    'D' FOR DELIVERY.
+           PERFORM UNTIL END-OF-FILE
+               IF OR-ROUTE = 'C'
+                   ADD 1 TO CTR-CTR
+                   ADD OR-ATOT TO CTR-SALES
+               ELSE
+                   ADD 1 TO DLV-CTR
+                   ADD OR-ATOT TO DLV-SALES
+               END-IF
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO EOF-SW
+               END-READ
+           END-PERFORM.
+
+       3000-PRINT-SUMMARY.
+           MOVE CTR-SALES TO CTR-SALESDP
+           MOVE DLV-SALES TO DLV-SALESDP
+           COMPUTE TOT-CTR = CTR-CTR + DLV-CTR
+           COMPUTE TOT-SALES = CTR-SALES + DLV-SALES
+           MOVE TOT-SALES TO TOT-SALESDP
+           DISPLAY "COUNTER ORDERS:  " CTR-CTR "   SALES: " CTR-SALESDP
+           DISPLAY "DELIVERY ORDERS: " DLV-CTR "   SALES: " DLV-SALESDP
+           DISPLAY "----------------------------------------"
+           DISPLAY "TOTAL ORDERS:    " TOT-CTR "   SALES: " TOT-SALESDP.
+
+       9999-EXIT.
+           CLOSE ORDERS-FILE.
+           STOP RUN.
+       END PROGRAM ORDERREG.
