@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:Vlad Dutka
+      * Date:
+      * Purpose: Nightly exception scan over INFO.DAT's GPAY/NPAY and
+      *          the ORDERS file's ATOT/CHA, flagging any amount that
+      *          is zero or negative on a reconciliation report,
+      *          reusing POS_NEG_NEUT's CLASSIFY-SIGN test.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNEXCEPTIONS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SAMSUNG.
+       OBJECT-COMPUTER. SAMSUNG.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT INFO-FILE
+          ASSIGN TO "C:\Users\ADMIN\INFO.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS EMPID
+          FILE STATUS IS INFO-STATUS.
+          SELECT ORDERS-FILE
+          ASSIGN TO "C:\Users\ADMIN\ORDERS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT EXCEPT-FILE
+          ASSIGN TO "C:\Users\ADMIN\SIGNEXCEPT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFO-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INFO-REC.
+           COPY "INFOREC.CPY".
+       FD  ORDERS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ORDERS-REC.
+           COPY "ORDERSREC.CPY".
+       FD  EXCEPT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXCEPT-REC.
+       01  EXCEPT-REC.
+           05  EX-SOURCE PIC X(10).
+           05  EX-KEY PIC X(10).
+           05  EX-FIELD PIC X(10).
+           05  EX-AMT PIC -(7)9.99.
+           05  EX-STATUS PIC X(8).
+
+       WORKING-STORAGE SECTION.
+      *    FILE STATUS FOR THE NOW-INDEXED INFO-FILE.
+       01  INFO-STATUS PIC XX.
+       01  INFO-EOF-SW PIC X VALUE 'N'.
+           88 INFO-END VALUE 'Y'.
+       01  ORDERS-EOF-SW PIC X VALUE 'N'.
+           88 ORDERS-END VALUE 'Y'.
+      *    SHARED WITH POS_NEG_NEUT -- CHK-AMT/CHK-STATUS IN, CLASSIFY
+      *    THE SIGN OF WHATEVER AMOUNT IS MOVED INTO CHK-AMT.
+       01  CHK-AMT PIC S9(9)V99.
+       01  CHK-STATUS PIC X(8).
+       01  EXCEPT-CTR PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "NIGHTLY SIGN-VALIDATION EXCEPTION SCAN".
+           OPEN OUTPUT EXCEPT-FILE.
+           PERFORM SCAN-INFO-FILE.
+           PERFORM SCAN-ORDERS-FILE.
+           CLOSE EXCEPT-FILE.
+           DISPLAY "EXCEPTIONS WRITTEN: " EXCEPT-CTR.
+           STOP RUN.
+
+       SCAN-INFO-FILE.
+           OPEN INPUT INFO-FILE.
+           READ INFO-FILE
+               AT END MOVE 'Y' TO INFO-EOF-SW
+           END-READ.
+           PERFORM UNTIL INFO-END
+               MOVE GPAY TO CHK-AMT
+               PERFORM CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   PERFORM WRITE-INFO-EXCEPTION
+               END-IF
+               MOVE NPAY TO CHK-AMT
+               PERFORM CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   MOVE "NPAY" TO EX-FIELD
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               READ INFO-FILE
+                   AT END MOVE 'Y' TO INFO-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE INFO-FILE.
+
+       WRITE-INFO-EXCEPTION.
+           MOVE "GPAY" TO EX-FIELD.
+           PERFORM WRITE-EXCEPTION.
+
+       SCAN-ORDERS-FILE.
+           OPEN INPUT ORDERS-FILE.
+           READ ORDERS-FILE
+               AT END MOVE 'Y' TO ORDERS-EOF-SW
+           END-READ.
+           PERFORM UNTIL ORDERS-END
+               MOVE OR-ATOT TO CHK-AMT
+               PERFORM CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   MOVE "ORDERS" TO EX-SOURCE
+                   MOVE OR-ONUM TO EX-KEY
+                   MOVE "ATOT" TO EX-FIELD
+                   MOVE CHK-AMT TO EX-AMT
+                   MOVE CHK-STATUS TO EX-STATUS
+                   WRITE EXCEPT-REC
+                   ADD 1 TO EXCEPT-CTR
+               END-IF
+               MOVE OR-CHA TO CHK-AMT
+               PERFORM CLASSIFY-SIGN
+               IF CHK-STATUS NOT = "POSITIVE"
+                   MOVE "ORDERS" TO EX-SOURCE
+                   MOVE OR-ONUM TO EX-KEY
+                   MOVE "CHA" TO EX-FIELD
+                   MOVE CHK-AMT TO EX-AMT
+                   MOVE CHK-STATUS TO EX-STATUS
+                   WRITE EXCEPT-REC
+                   ADD 1 TO EXCEPT-CTR
+               END-IF
+               READ ORDERS-FILE
+                   AT END MOVE 'Y' TO ORDERS-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE ORDERS-FILE.
+
+       WRITE-EXCEPTION.
+           MOVE "INFO" TO EX-SOURCE.
+           MOVE EMPID TO EX-KEY.
+           MOVE CHK-AMT TO EX-AMT.
+           MOVE CHK-STATUS TO EX-STATUS.
+           WRITE EXCEPT-REC.
+           ADD 1 TO EXCEPT-CTR.
+
+       CLASSIFY-SIGN.
+      *    CHK-AMT IS SIGNED SO THIS STAYS A GENERIC POSITIVE/NEGATIVE/
+      *    NEUTRAL CLASSIFIER, BUT NONE OF THE FOUR FEEDS THIS SCAN
+      *    ACTUALLY MOVES IN (GPAY/NPAY, OR-ATOT/OR-CHA) CAN BE TRULY
+      *    NEGATIVE TODAY -- NPAY IS CAPPED AT GPAY IN COMPUTE-PAY SO
+      *    DEDUCTIONS CAN NEVER DRIVE IT BELOW ZERO, AND ORDER TOTALS
+      *    ARE UNSIGNED BY THE SAME HOUSE CONVENTION. THE NEGATIVE LEG
+      *    BELOW IS DEFENSIVE: IF THAT UPSTREAM CAP IS EVER LOOSENED,
+      *    THIS SCAN STARTS CATCHING THE SHORTFALL WITHOUT NEEDING TO
+      *    BE TOUCHED AGAIN.
+            IF CHK-AMT IS GREATER THAN 0 THEN
+                MOVE "POSITIVE" TO CHK-STATUS
+            ELSE IF CHK-AMT IS LESS THAN 0 THEN
+                MOVE "NEGATIVE" TO CHK-STATUS
+            ELSE
+                MOVE "NEUTRAL" TO CHK-STATUS
+            END-IF.
+       END PROGRAM SIGNEXCEPTIONS.
